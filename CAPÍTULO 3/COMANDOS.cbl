@@ -2,25 +2,70 @@
       * Author: LUIS HENRIQUE GOMES
       * Date: 18 / 10 / 2024
       * Purpose: DEMONSTRAR ALGUNS COMANDO UTILIZADOS NO DIA A DIA.
+      * Modification History:
+      *   08/08/2026 LHG - MENU NUMERADO DO OPERADOR SUBSTITUINDO O
+      *                     PROMPT S/N UNICO; SAIDA AGORA PASSA PELA
+      *                     MESMA CONFIRMACAO AUDITADA (GRAVAUD).
+      *   08/08/2026 LHG - A CONFIRMACAO DE SAIDA REJEITA E REPETE
+      *                     RESPOSTAS DIFERENTES DE S/N; ESGOTADAS AS
+      *                     TENTATIVAS, A RESPOSTA INVALIDA E GRAVADA
+      *                     EM RESPERR.DAT.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMANDOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPERR-PRT        ASSIGN TO "RESPERDAT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-RESPERR.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  RESPERR-PRT.
+       01  WS-REG-RESPERR.
+           03  WS-RESPERR-DATA          PIC 9(008).
+           03  WS-RESPERR-HORA          PIC 9(006).
+           03  WS-RESPERR-PROGRAMA      PIC X(008).
+           03  WS-RESPERR-RESPOSTA      PIC X(001).
 
+       WORKING-STORAGE SECTION.
        77 WS-NUM-1                 PIC 9(002) VALUE ZEROS.
        77 WS-NUM-2                 PIC 9(002) VALUE ZEROS.
        77 WS-RESULTADO             PIC 9(003) VALUE ZEROS.
        77 WS-NOVO-RESULT           PIC 9(004) VALUE ZEROS.
        77 WS-RESPOSTA              PIC X(001) VALUE SPACES.
+           88  WS-RESPOSTA-VALIDA      VALUE "S" "N" "s" "n".
+       77 WS-FS-RESPERR            PIC X(002) VALUE "00".
+       77 WS-TENTATIVAS            PIC 9(001) VALUE ZERO.
+       77 WS-LIMITE-TENTATIVAS     PIC 9(001) VALUE 3.
+       77 WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-SOMAR          VALUE 1.
+           88  WS-OPCAO-INFORMAR       VALUE 2.
+           88  WS-OPCAO-EXIBIR         VALUE 3.
+           88  WS-OPCAO-SAIR           VALUE 4.
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      ******************************************************************
+      * PARAMETROS DA CHAMADA A GRAVAUD - OS LITERAIS SAO MOVIDOS PARA
+      * CAMPOS DO TAMANHO EXATO DO LINKAGE DE GRAVAUD (E NAO PASSADOS
+      * DIRETO) PORQUE O COMPILADOR RESERVA A AREA BY REFERENCE DE UM
+      * LITERAL COM O TAMANHO DO PROPRIO LITERAL, NAO DO PARAMETRO.
+      ******************************************************************
+       01 WS-AUD-CALL.
+           03 WS-AUD-CALL-PROGRAMA  PIC X(008).
+           03 WS-AUD-CALL-TERMINAL  PIC X(008).
+           03 WS-AUD-CALL-OPERADOR  PIC X(008).
+           03 WS-AUD-CALL-ACAO      PIC X(030).
 
-       PERFORM S1.
-       PERFORM S2.
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM S1.
+           PERFORM S2.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
 
        S1 SECTION.
             DISPLAY "OLA MUNDO !".
@@ -30,25 +75,101 @@
             MOVE 30                TO WS-NUM-2.
             DISPLAY "NUMERO 1 = " WS-NUM-1 " E NUMERO 2 = " WS-NUM-2.
 
-       PERFORM FUNCAO THRU FIM-FUNCAO.
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " COMANDOS - MENU DO OPERADOR".
+           DISPLAY "   1 - SOMAR NUMERO 1 E NUMERO 2".
+           DISPLAY "   2 - INFORMAR NOVO NUMERO 1 E NUMERO 2".
+           DISPLAY "   3 - EXIBIR ULTIMO RESULTADO".
+           DISPLAY "   4 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-SOMAR
+                   PERFORM 2000-SOMAR
+               WHEN WS-OPCAO-INFORMAR
+                   PERFORM 3000-INFORMAR-NUMEROS
+               WHEN WS-OPCAO-EXIBIR
+                   PERFORM 4000-EXIBIR-RESULTADO
+               WHEN WS-OPCAO-SAIR
+                   PERFORM 5000-CONFIRMAR-SAIDA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
 
-       FUNCAO.
-           COMPUTE WS-RESULTADO        =          WS-NUM-1 + WS-NUM-2.
+       2000-SOMAR SECTION.
+           COMPUTE WS-RESULTADO     = WS-NUM-1 + WS-NUM-2.
            DISPLAY "RESULTADO DA SOMA = " WS-RESULTADO.
-           SET WS-NOVO-RESULT          TO          WS-RESULTADO.
-           DISPLAY "NOVO RESULTADO = " WS-RESULTADO.
-           DISPLAY "DESEJA ENCERRAR O PROGRAMA : S/N ?".
-           ACCEPT WS-RESPOSTA.
+           SET WS-NOVO-RESULT       TO WS-RESULTADO.
+
+       3000-INFORMAR-NUMEROS SECTION.
+           DISPLAY "NUMERO 1 : " WITH NO ADVANCING.
+           ACCEPT WS-NUM-1.
+           DISPLAY "NUMERO 2 : " WITH NO ADVANCING.
+           ACCEPT WS-NUM-2.
+           DISPLAY "NUMERO 1 = " WS-NUM-1 " E NUMERO 2 = " WS-NUM-2.
+
+       4000-EXIBIR-RESULTADO SECTION.
+           DISPLAY "ULTIMO RESULTADO DA SOMA = " WS-RESULTADO.
 
-           IF WS-RESPOSTA EQUAL "S"
-               DISPLAY "ENCERRANDO PROGRAMA"
-               DISPLAY "ENCERRANDO PROGRAMA"
+      ******************************************************************
+      * A SAIDA DO MENU E CONFIRMADA E AUDITADA DA MESMA FORMA QUE AS
+      * CONFIRMACOES DE MANUTENCAO (GRAVAUD). RESPOSTAS DIFERENTES DE
+      * S/N SAO REJEITADAS E REPETIDAS ATE WS-LIMITE-TENTATIVAS; SE O
+      * LIMITE FOR ATINGIDO, A RESPOSTA INVALIDA E GRAVADA EM
+      * RESPERR.DAT E A SAIDA E DESFEITA. UMA RESPOSTA "N" VALIDA
+      * TAMBEM DESFAZ A OPCAO DE SAIDA E O MENU CONTINUA.
+      ******************************************************************
+       5000-CONFIRMAR-SAIDA SECTION.
+           MOVE ZERO                TO WS-TENTATIVAS
+           MOVE SPACES               TO WS-RESPOSTA
+           PERFORM 5100-PEDIR-CONFIRMACAO
+                   UNTIL WS-RESPOSTA-VALIDA
+                      OR WS-TENTATIVAS NOT < WS-LIMITE-TENTATIVAS
+
+           IF WS-RESPOSTA-VALIDA
+               MOVE "COMANDOS"          TO WS-AUD-CALL-PROGRAMA
+               MOVE "TERM0001"          TO WS-AUD-CALL-TERMINAL
+               MOVE "OPER0001"          TO WS-AUD-CALL-OPERADOR
+               MOVE "ENCERRAR PROGRAMA" TO WS-AUD-CALL-ACAO
+               CALL "GRAVAUD" USING WS-AUD-CALL-PROGRAMA
+                       WS-AUD-CALL-TERMINAL WS-AUD-CALL-OPERADOR
+                       WS-AUD-CALL-ACAO WS-RESPOSTA
+               IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                   DISPLAY "ENCERRANDO PROGRAMA"
+               ELSE
+                   DISPLAY "SAIDA CANCELADA."
+                   MOVE ZERO         TO WS-OPCAO
+               END-IF
            ELSE
-               GOBACK
+               PERFORM 5200-GRAVAR-RESPOSTA-INVALIDA
+               DISPLAY "NUMERO DE TENTATIVAS ESGOTADO - SAIDA "
+                       "CANCELADA."
+               MOVE ZERO             TO WS-OPCAO
            END-IF.
 
-       FIM-FUNCAO.
-
+       5100-PEDIR-CONFIRMACAO SECTION.
+           DISPLAY "DESEJA ENCERRAR O PROGRAMA : S/N ? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RESPOSTA.
+           ADD 1                     TO WS-TENTATIVAS
+           IF NOT WS-RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N."
+           END-IF.
 
-            STOP RUN.
+       5200-GRAVAR-RESPOSTA-INVALIDA SECTION.
+           OPEN EXTEND RESPERR-PRT
+           IF WS-FS-RESPERR = "35"
+               OPEN OUTPUT RESPERR-PRT
+               CLOSE RESPERR-PRT
+               OPEN EXTEND RESPERR-PRT
+           END-IF
+           ACCEPT WS-RESPERR-DATA    FROM DATE YYYYMMDD
+           ACCEPT WS-RESPERR-HORA    FROM TIME
+           MOVE "COMANDOS"           TO WS-RESPERR-PROGRAMA
+           MOVE WS-RESPOSTA          TO WS-RESPERR-RESPOSTA
+           WRITE WS-REG-RESPERR
+           CLOSE RESPERR-PRT.
        END PROGRAM COMANDOS.
