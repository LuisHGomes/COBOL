@@ -0,0 +1,422 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: FATURAMENTO MENSAL. PERCORRE INSCRICAO.DAT EM ORDEM
+      *          DE CHAVE (MATRICULA+MATERIA+TERMO) E, PARA CADA
+      *          INSCRICAO ATIVA, APLICA A TARIFA INFORMADA PARA O
+      *          CICLO, GRAVANDO UM DETALHE EM FATURA.DAT E UMA
+      *          FATURA IMPRESSA POR ALUNO EM FATURA.PRT, COM UM
+      *          RELATORIO DE TOTAIS DE CONTROLE EM CTLFAT.PRT PARA
+      *          A CONTABILIDADE CONCILIAR O FECHAMENTO DO CICLO.
+      *          A CADA WS-CKPT-INTERVALO ALUNOS FATURADOS GRAVA UM
+      *          CHECKPOINT EM CKPTFAT.DAT (ULTIMA MATRICULA FATU-
+      *          RADA E TOTAIS DE CONTROLE ACUMULADOS); SE O CICLO
+      *          FOR ABORTADO, UMA EXECUCAO EM MODO RETOMADA (R) LE
+      *          O CHECKPOINT E CONTINUA A PARTIR DA PROXIMA
+      *          MATRICULA, SEM REFATURAR QUEM JA FOI FATURADO.
+      * Modification History:
+      * 08/08/2026 LHG - INCLUIDO CHECKPOINT/RETOMADA DO FATURAMENTO.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATURAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSCRICAO-DAT      ASSIGN TO "INSCRDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS WS-CHAVE-INSCRICAO
+                                      FILE STATUS IS WS-FS-INSCRICAO.
+
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS
+                                        WS-MATRICULA IN WS-REG-ALUNO
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT FATURA-DAT         ASSIGN TO "FATURDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-CHAVE-FATURA
+                                      FILE STATUS IS WS-FS-FATURA.
+
+           SELECT FATURA-PRT         ASSIGN TO "FATURPRT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-FATURA-PRT.
+
+           SELECT CTLFAT-PRT         ASSIGN TO "CTLFATPT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-CTLFAT.
+
+           SELECT CKPT-DAT           ASSIGN TO "CKPTFDAT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-CKPT.
+
+           SELECT BOLSA-DAT          ASSIGN TO "BOLSADAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS BL-MATRICULA
+                                      FILE STATUS IS WS-FS-BOLSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INSCRICAO-DAT.
+           COPY INSCREG.
+
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       FD  FATURA-DAT.
+           COPY FATREG.
+
+       FD  FATURA-PRT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-LINHA-FATURA             PIC X(080).
+
+       FD  CTLFAT-PRT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-LINHA-CTLFAT              PIC X(080).
+
+       FD  BOLSA-DAT.
+       01  BL-REG-BOLSA.
+           03  BL-MATRICULA            PIC 9(011).
+           03  BL-DESCONTO-PERC        PIC 9(003)V99.
+           03  BL-SITUACAO             PIC X(001).
+               88  BL-BOLSA-ATIVA          VALUE "A".
+
+       FD  CKPT-DAT
+           RECORD CONTAINS 83 CHARACTERS.
+       01  WS-REG-CKPT.
+           03  WS-CKPT-MATRICULA        PIC 9(011).
+           03  WS-CKPT-TOTAL-ALUNOS     PIC 9(007).
+           03  WS-CKPT-TOTAL-GERAL      PIC 9(013)V99.
+           03  WS-CKPT-HASH-MATRICULAS  PIC 9(015).
+           03  WS-CKPT-TARIFA           PIC 9(011)V99.
+           03  WS-CKPT-TOTAL-DESCONTOS  PIC 9(013)V99.
+           03  FILLER                   PIC X(007).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-INSCRICAO           PIC X(002) VALUE "00".
+       77  WS-FS-ALUNO               PIC X(002) VALUE "00".
+       77  WS-FS-FATURA              PIC X(002) VALUE "00".
+       77  WS-FS-FATURA-PRT          PIC X(002) VALUE "00".
+       77  WS-FS-CTLFAT              PIC X(002) VALUE "00".
+       77  WS-FS-CKPT                PIC X(002) VALUE "00".
+       77  WS-FS-BOLSA               PIC X(002) VALUE "00".
+       77  WS-FIM-INSCRICAO          PIC X(001) VALUE "N".
+           88  WS-FIM-DE-ARQUIVO         VALUE "S".
+       77  WS-MODO-EXECUCAO          PIC X(001) VALUE "N".
+           88  WS-MODO-RETOMADA          VALUE "R" "r".
+       77  WS-CKPT-INTERVALO         PIC 9(003) VALUE 10.
+       77  WS-CKPT-CONTADOR          PIC 9(003) VALUE ZERO.
+       77  WS-CKPT-EXISTE            PIC X(001) VALUE "N".
+           88  WS-TEM-CHECKPOINT         VALUE "S".
+       77  WS-TARIFA-MATERIA         PIC 9(011)V99 VALUE ZEROS.
+       77  WS-MATRICULA-CORRENTE     PIC 9(011) VALUE ZEROS.
+       77  WS-MATRICULA-ANTERIOR     PIC 9(011) VALUE ZEROS.
+       77  WS-PRIMEIRA-INSCRICAO     PIC X(001) VALUE "S".
+       77  WS-QTDE-ITENS-ALUNO       PIC 9(003) COMP VALUE ZERO.
+       77  WS-TOTAL-ALUNO            PIC 9(011)V99 VALUE ZEROS.
+       77  WS-TOTAL-ALUNOS           PIC 9(007) VALUE ZERO.
+       77  WS-TOTAL-GERAL            PIC 9(013)V99 VALUE ZEROS.
+       77  WS-TOTAL-DESCONTOS        PIC 9(013)V99 VALUE ZEROS.
+       77  WS-HASH-MATRICULAS        PIC 9(015) VALUE ZERO.
+       77  WS-ALUNO-TEM-ITEM         PIC X(001) VALUE "N".
+           88  WS-ALUNO-COM-ITEM         VALUE "S".
+
+       01  WS-CAB-FATURA.
+           03  FILLER                PIC X(015) VALUE "FATURA ALUNO : ".
+           03  WS-CAB-MATRICULA      PIC 9(011).
+           03  FILLER                PIC X(003) VALUE SPACES.
+           03  WS-CAB-NOME           PIC X(060).
+
+       01  WS-DET-FATURA.
+           03  FILLER                PIC X(005) VALUE "  MAT".
+           03  WS-DET-MATERIA        PIC 9(015).
+           03  FILLER                PIC X(009) VALUE " TERMO : ".
+           03  WS-DET-TERMO          PIC 9(006).
+           03  FILLER                PIC X(010) VALUE " VALOR : R".
+           03  WS-DET-VALOR          PIC ZZZZZZZZZ9,99.
+
+       01  WS-DET-DESCONTO.
+           03  FILLER                PIC X(024) VALUE
+               "      DESCONTO BOLSA : R".
+           03  WS-DET-DESCONTO-VALOR PIC ZZZZZZZZZ9,99.
+
+       01  WS-ROD-FATURA.
+           03  FILLER                PIC X(020) VALUE
+               "  TOTAL DO ALUNO : R".
+           03  WS-ROD-VALOR          PIC ZZZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-ABERTURA
+           PERFORM 2000-PROCESSAR-INSCRICOES
+                   UNTIL WS-FIM-DE-ARQUIVO
+           PERFORM 3000-FECHAR-ULTIMO-ALUNO
+           PERFORM 4000-RELATORIO-CONTROLE
+           PERFORM 9000-ENCERRAMENTO
+           STOP RUN.
+
+       1000-ABERTURA SECTION.
+           DISPLAY "EXECUCAO NORMAL (N) OU RETOMAR DE CHECKPOINT "
+                   "(R) ? " WITH NO ADVANCING
+           ACCEPT WS-MODO-EXECUCAO
+           OPEN INPUT INSCRICAO-DAT
+           IF WS-FS-INSCRICAO NOT = "00"
+               DISPLAY "ERRO AO ABRIR INSCRICAO.DAT - STATUS "
+                       WS-FS-INSCRICAO
+               MOVE 8               TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ALUNO-DAT
+           OPEN INPUT BOLSA-DAT
+
+           IF WS-MODO-RETOMADA
+               PERFORM 1100-RETOMAR-DE-CHECKPOINT
+           ELSE
+               DISPLAY "TARIFA FIXA POR MATERIA NESTE CICLO : "
+                       WITH NO ADVANCING
+               ACCEPT WS-TARIFA-MATERIA
+               OPEN OUTPUT FATURA-DAT
+               OPEN OUTPUT FATURA-PRT
+               OPEN OUTPUT CTLFAT-PRT
+           END-IF
+           PERFORM 1200-POS-ABERTURA.
+
+      ******************************************************************
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, RESTAURA OS TOTAIS DE
+      * CONTROLE E POSICIONA INSCRICAO.DAT LOGO DEPOIS DA ULTIMA
+      * MATRICULA JA FATURADA, PARA NAO REFATURAR NINGUEM. OS DEMAIS
+      * ARQUIVOS DE SAIDA SAO REABERTOS EM MODO EXTENSAO.
+      ******************************************************************
+       1100-RETOMAR-DE-CHECKPOINT SECTION.
+           OPEN INPUT CKPT-DAT
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "NAO EXISTE CHECKPOINT - EXECUTANDO DESDE "
+                       "O INICIO."
+               DISPLAY "TARIFA FIXA POR MATERIA NESTE CICLO : "
+                       WITH NO ADVANCING
+               ACCEPT WS-TARIFA-MATERIA
+               OPEN OUTPUT FATURA-DAT
+               OPEN OUTPUT FATURA-PRT
+               OPEN OUTPUT CTLFAT-PRT
+           ELSE
+               READ CKPT-DAT
+               MOVE WS-CKPT-TOTAL-ALUNOS      TO WS-TOTAL-ALUNOS
+               MOVE WS-CKPT-TOTAL-GERAL       TO WS-TOTAL-GERAL
+               MOVE WS-CKPT-HASH-MATRICULAS   TO WS-HASH-MATRICULAS
+               MOVE WS-CKPT-TARIFA            TO WS-TARIFA-MATERIA
+               MOVE WS-CKPT-TOTAL-DESCONTOS   TO WS-TOTAL-DESCONTOS
+               CLOSE CKPT-DAT
+               DISPLAY "RETOMANDO APOS A MATRICULA "
+                       WS-CKPT-MATRICULA " - " WS-TOTAL-ALUNOS
+                       " ALUNOS JA FATURADOS."
+               MOVE WS-CKPT-MATRICULA         TO
+                   WS-MATRICULA IN WS-CHAVE-INSCRICAO
+               MOVE 999999999999999           TO
+                   WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+               MOVE 999999                    TO
+                   WS-TERMO IN WS-CHAVE-INSCRICAO
+               START INSCRICAO-DAT KEY IS GREATER
+                       THAN WS-CHAVE-INSCRICAO
+                   INVALID KEY
+                       SET WS-FIM-DE-ARQUIVO TO TRUE
+               END-START
+               OPEN I-O FATURA-DAT
+               OPEN EXTEND FATURA-PRT
+               OPEN EXTEND CTLFAT-PRT
+           END-IF.
+
+       1200-POS-ABERTURA SECTION.
+           IF NOT WS-FIM-DE-ARQUIVO
+               PERFORM 2100-LER-INSCRICAO
+           END-IF.
+
+       2000-PROCESSAR-INSCRICOES SECTION.
+           IF WS-INSCRICAO-ATIVA
+               MOVE WS-MATRICULA IN WS-CHAVE-INSCRICAO
+                   TO WS-MATRICULA-CORRENTE
+               IF WS-PRIMEIRA-INSCRICAO = "S" OR
+                  WS-MATRICULA-CORRENTE NOT = WS-MATRICULA-ANTERIOR
+                   IF WS-PRIMEIRA-INSCRICAO NOT = "S"
+                       PERFORM 2500-FECHAR-FATURA-ALUNO
+                   END-IF
+                   PERFORM 2600-ABRIR-FATURA-ALUNO
+               END-IF
+               PERFORM 2700-FATURAR-ITEM
+           END-IF
+           PERFORM 2100-LER-INSCRICAO.
+
+       2100-LER-INSCRICAO SECTION.
+           READ INSCRICAO-DAT NEXT RECORD
+               AT END
+                   SET WS-FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * A LINHA DE CABECALHO NAO E GRAVADA AQUI - SO OS CAMPOS SAO
+      * MONTADOS. O CABECALHO E O RODAPE SO VAO PARA FATURA-PRT SE O
+      * ALUNO TIVER AO MENOS UM ITEM REALMENTE GRAVADO EM 2700 (VEJA
+      * WS-ALUNO-TEM-ITEM), PARA NAO EMITIR UMA FATURA VAZIA QUANDO
+      * TODAS AS INSCRICOES DO ALUNO JA FORAM FATURADAS EM UMA
+      * EXECUCAO ANTERIOR AO CHECKPOINT DE UMA RETOMADA.
+      ******************************************************************
+       2600-ABRIR-FATURA-ALUNO SECTION.
+           MOVE "N"                    TO WS-PRIMEIRA-INSCRICAO
+           MOVE WS-MATRICULA-CORRENTE  TO WS-MATRICULA-ANTERIOR
+           MOVE ZERO                   TO WS-QTDE-ITENS-ALUNO
+           MOVE ZEROS                  TO WS-TOTAL-ALUNO
+           MOVE "N"                    TO WS-ALUNO-TEM-ITEM
+           MOVE WS-MATRICULA-CORRENTE  TO WS-MATRICULA IN WS-REG-ALUNO
+           READ ALUNO-DAT KEY IS WS-MATRICULA IN WS-REG-ALUNO
+               INVALID KEY
+                   MOVE "** ALUNO NAO ENCONTRADO **"
+                       TO WS-NOME IN WS-REG-ALUNO
+           END-READ
+           MOVE WS-MATRICULA-CORRENTE  TO WS-CAB-MATRICULA
+           MOVE WS-NOME IN WS-REG-ALUNO TO WS-CAB-NOME.
+
+      ******************************************************************
+      * SE O ALUNO TIVER BOLSA ATIVA EM BOLSA.DAT, O PERCENTUAL
+      * CADASTRADO E APLICADO SOBRE A TARIFA FIXA E O DESCONTO SAI
+      * DESTACADO COMO LINHA PROPRIA NA FATURA IMPRESSA.
+      ******************************************************************
+       2700-FATURAR-ITEM SECTION.
+           MOVE WS-MATRICULA-CORRENTE  TO
+               WS-MATRICULA IN WS-CHAVE-FATURA
+           MOVE WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+               TO WS-COD-MATERIA IN WS-CHAVE-FATURA
+           MOVE WS-TERMO IN WS-CHAVE-INSCRICAO
+               TO WS-TERMO IN WS-CHAVE-FATURA
+           MOVE WS-TARIFA-MATERIA      TO WS-PRECO-FIXO IN WS-REG-FATURA
+
+           MOVE WS-MATRICULA-CORRENTE  TO BL-MATRICULA
+           READ BOLSA-DAT KEY IS BL-MATRICULA
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-FS-BOLSA = "00" AND BL-BOLSA-ATIVA
+               MOVE BL-DESCONTO-PERC   TO WS-DESCONTO-PERC
+               COMPUTE WS-VALOR-DESCONTO ROUNDED =
+                       WS-TARIFA-MATERIA * BL-DESCONTO-PERC / 100
+           ELSE
+               MOVE ZEROS              TO WS-DESCONTO-PERC
+                                           WS-VALOR-DESCONTO
+           END-IF
+           COMPUTE WS-VALOR-LIQUIDO = WS-TARIFA-MATERIA -
+                   WS-VALOR-DESCONTO
+           WRITE WS-REG-FATURA
+           IF WS-FS-FATURA = "22"
+      *        ITEM JA FATURADO EM EXECUCAO ANTERIOR (RETOMADA DE
+      *        CHECKPOINT). A LINHA IMPRESSA NAO E REPETIDA - JA FOI
+      *        GRAVADA EM FATURA.PRT NA EXECUCAO QUE FOI INTERROMPIDA -
+      *        MAS O VALOR JA GRAVADO PRECISA SER RECUPERADO E SOMADO
+      *        AOS TOTAIS, OU O ALUNO CUJAS INSCRICOES FOREM TODAS
+      *        DUPLICADAS FICARIA PARA SEMPRE FORA DOS TOTAIS DE
+      *        CONTROLE DE CTLFAT.PRT, MESMO TENDO SIDO FATURADO.
+               READ FATURA-DAT KEY IS WS-CHAVE-FATURA
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-FS-FATURA = "00"
+                   SET WS-ALUNO-COM-ITEM     TO TRUE
+                   ADD 1                     TO WS-QTDE-ITENS-ALUNO
+                   ADD WS-VALOR-LIQUIDO      TO WS-TOTAL-ALUNO
+                   ADD WS-VALOR-DESCONTO     TO WS-TOTAL-DESCONTOS
+               END-IF
+           ELSE
+               IF WS-FS-FATURA NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR FATURA - STATUS "
+                           WS-FS-FATURA
+                   MOVE 8            TO RETURN-CODE
+               ELSE
+                   IF NOT WS-ALUNO-COM-ITEM
+                       WRITE WS-LINHA-FATURA FROM WS-CAB-FATURA
+                       SET WS-ALUNO-COM-ITEM TO TRUE
+                   END-IF
+                   ADD 1                     TO WS-QTDE-ITENS-ALUNO
+                   ADD WS-VALOR-LIQUIDO      TO WS-TOTAL-ALUNO
+                   ADD WS-VALOR-DESCONTO     TO WS-TOTAL-DESCONTOS
+
+                   MOVE WS-COD-MATERIA IN WS-CHAVE-FATURA
+                       TO WS-DET-MATERIA
+                   MOVE WS-TERMO IN WS-CHAVE-FATURA
+                       TO WS-DET-TERMO
+                   MOVE WS-VALOR-LIQUIDO     TO WS-DET-VALOR
+                   WRITE WS-LINHA-FATURA FROM WS-DET-FATURA
+                   IF WS-VALOR-DESCONTO > ZEROS
+                       MOVE WS-VALOR-DESCONTO TO WS-DET-DESCONTO-VALOR
+                       WRITE WS-LINHA-FATURA FROM WS-DET-DESCONTO
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * SO FECHA A FATURA IMPRESSA E SOMA NOS TOTAIS DE CONTROLE SE O
+      * ALUNO TEVE AO MENOS UM ITEM REALMENTE GRAVADO EM FATURA.DAT
+      * (WS-ALUNO-COM-ITEM, ARMADO EM 2700) - UM ALUNO TOTALMENTE
+      * DUPLICADO (JA FATURADO NA JANELA DE UM CHECKPOINT ANTERIOR)
+      * NAO ENTRA NA CONTAGEM NEM GANHA UMA FATURA VAZIA.
+      ******************************************************************
+       2500-FECHAR-FATURA-ALUNO SECTION.
+           IF WS-ALUNO-COM-ITEM
+               MOVE WS-TOTAL-ALUNO       TO WS-ROD-VALOR
+               WRITE WS-LINHA-FATURA FROM WS-ROD-FATURA
+               MOVE SPACES               TO WS-LINHA-FATURA
+               WRITE WS-LINHA-FATURA
+               ADD 1                     TO WS-TOTAL-ALUNOS
+               ADD WS-TOTAL-ALUNO        TO WS-TOTAL-GERAL
+               ADD WS-MATRICULA-ANTERIOR TO WS-HASH-MATRICULAS
+           END-IF
+           ADD 1                        TO WS-CKPT-CONTADOR
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+               PERFORM 2550-GRAVAR-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-CONTADOR
+           END-IF.
+
+      ******************************************************************
+      * GRAVA UM NOVO CHECKPOINT, SUBSTITUINDO O ANTERIOR, COM A
+      * ULTIMA MATRICULA JA FATURADA E OS TOTAIS DE CONTROLE ATE
+      * AQUI - PONTO DE RETOMADA CASO O CICLO SEJA INTERROMPIDO.
+      ******************************************************************
+       2550-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CKPT-DAT
+           MOVE WS-MATRICULA-ANTERIOR   TO WS-CKPT-MATRICULA
+           MOVE WS-TOTAL-ALUNOS         TO WS-CKPT-TOTAL-ALUNOS
+           MOVE WS-TOTAL-GERAL          TO WS-CKPT-TOTAL-GERAL
+           MOVE WS-HASH-MATRICULAS      TO WS-CKPT-HASH-MATRICULAS
+           MOVE WS-TARIFA-MATERIA       TO WS-CKPT-TARIFA
+           MOVE WS-TOTAL-DESCONTOS      TO WS-CKPT-TOTAL-DESCONTOS
+           WRITE WS-REG-CKPT
+           CLOSE CKPT-DAT.
+
+       3000-FECHAR-ULTIMO-ALUNO SECTION.
+           IF WS-PRIMEIRA-INSCRICAO NOT = "S"
+               PERFORM 2500-FECHAR-FATURA-ALUNO
+           END-IF.
+
+       4000-RELATORIO-CONTROLE SECTION.
+           MOVE SPACES                  TO WS-LINHA-CTLFAT
+           MOVE "RELATORIO DE CONTROLE - FATURAMENTO" TO WS-LINHA-CTLFAT
+           WRITE WS-LINHA-CTLFAT
+           STRING "QTDE DE ALUNOS FATURADOS : " WS-TOTAL-ALUNOS
+               DELIMITED BY SIZE INTO WS-LINHA-CTLFAT
+           WRITE WS-LINHA-CTLFAT
+           STRING "TOTAL FATURADO           : " WS-TOTAL-GERAL
+               DELIMITED BY SIZE INTO WS-LINHA-CTLFAT
+           WRITE WS-LINHA-CTLFAT
+           STRING "HASH TOTAL DE MATRICULAS : " WS-HASH-MATRICULAS
+               DELIMITED BY SIZE INTO WS-LINHA-CTLFAT
+           WRITE WS-LINHA-CTLFAT
+           STRING "TOTAL DE DESCONTOS       : " WS-TOTAL-DESCONTOS
+               DELIMITED BY SIZE INTO WS-LINHA-CTLFAT
+           WRITE WS-LINHA-CTLFAT.
+
+       9000-ENCERRAMENTO SECTION.
+           CLOSE INSCRICAO-DAT ALUNO-DAT BOLSA-DAT FATURA-DAT
+                 FATURA-PRT CTLFAT-PRT.
+       END PROGRAM FATURAR.
