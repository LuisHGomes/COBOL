@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LANCAMENTO DE NOTAS (NOTA.DAT), LIGADO A UMA
+      *          INSCRICAO ATIVA EM INSCRICAO.DAT PELA CHAVE
+      *          MATRICULA+MATERIA+TERMO. O PESO-CREDITO INFORMADO NO
+      *          LANCAMENTO E USADO PELO BOLETIM (BOLETIM.CBL) NO
+      *          CALCULO DO CR/GPA PONDERADO DO ALUNO.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTAMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSCRICAO-DAT      ASSIGN TO "INSCRDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-CHAVE-INSCRICAO
+                                      FILE STATUS IS WS-FS-INSCRICAO.
+
+           SELECT NOTA-DAT           ASSIGN TO "NOTASDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-CHAVE-NOTA
+                                      FILE STATUS IS WS-FS-NOTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INSCRICAO-DAT.
+           COPY INSCREG.
+
+       FD  NOTA-DAT.
+           COPY NOTAREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-INSCRICAO          PIC X(002) VALUE "00".
+       77  WS-FS-NOTA               PIC X(002) VALUE "00".
+       77  WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-LANCAR          VALUE 1.
+           88  WS-OPCAO-ALTERAR         VALUE 2.
+           88  WS-OPCAO-CONSULTAR       VALUE 3.
+           88  WS-OPCAO-SAIR            VALUE 4.
+       77  WS-NOVA-NOTA             PIC 9(003)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
+
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " LANCAMENTO DE NOTAS - NOTA.DAT".
+           DISPLAY "   1 - LANCAR NOTA".
+           DISPLAY "   2 - ALTERAR NOTA".
+           DISPLAY "   3 - CONSULTAR NOTA".
+           DISPLAY "   4 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-LANCAR
+                   PERFORM 2000-LANCAR-NOTA
+               WHEN WS-OPCAO-ALTERAR
+                   PERFORM 3000-ALTERAR-NOTA
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 4000-CONSULTAR-NOTA
+               WHEN WS-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+      ******************************************************************
+      * A NOTA SO E LANCADA SE EXISTIR UMA INSCRICAO ATIVA DO ALUNO
+      * NAQUELA MATERIA/TERMO.
+      ******************************************************************
+       2000-LANCAR-NOTA SECTION.
+           MOVE SPACES               TO WS-REG-NOTA
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-NOTA
+           DISPLAY "CODIGO DA MATERIA  : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA IN WS-CHAVE-NOTA
+           DISPLAY "TERMO (AAAAPP)     : " WITH NO ADVANCING
+           ACCEPT WS-TERMO IN WS-CHAVE-NOTA
+
+           MOVE WS-MATRICULA IN WS-CHAVE-NOTA TO
+               WS-MATRICULA IN WS-CHAVE-INSCRICAO
+           MOVE WS-COD-MATERIA IN WS-CHAVE-NOTA TO
+               WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+           MOVE WS-TERMO IN WS-CHAVE-NOTA TO
+               WS-TERMO IN WS-CHAVE-INSCRICAO
+           OPEN INPUT INSCRICAO-DAT
+           READ INSCRICAO-DAT KEY IS WS-CHAVE-INSCRICAO
+               INVALID KEY
+                   DISPLAY "INSCRICAO NAO ENCONTRADA - NOTA "
+                           "REJEITADA."
+           END-READ
+           CLOSE INSCRICAO-DAT
+           IF WS-FS-INSCRICAO NOT = "00" OR NOT WS-INSCRICAO-ATIVA
+               IF WS-FS-INSCRICAO = "00"
+                   DISPLAY "INSCRICAO CANCELADA - NOTA REJEITADA."
+               END-IF
+               GO TO 2000-FIM
+           END-IF
+
+           DISPLAY "NOTA (000.00 A 100.00) : " WITH NO ADVANCING
+           ACCEPT WS-NOTA
+           DISPLAY "PESO-CREDITO (00.0)    : " WITH NO ADVANCING
+           ACCEPT WS-PESO-CREDITO
+
+           OPEN I-O NOTA-DAT
+           IF WS-FS-NOTA = "35"
+               OPEN OUTPUT NOTA-DAT
+               CLOSE NOTA-DAT
+               OPEN I-O NOTA-DAT
+           END-IF
+           WRITE WS-REG-NOTA
+           IF WS-FS-NOTA = "22"
+               DISPLAY "JA EXISTE NOTA LANCADA PARA ESSA "
+                       "MATRICULA/MATERIA/TERMO - USE ALTERAR."
+           ELSE
+               IF WS-FS-NOTA NOT = "00"
+                   DISPLAY "ERRO AO LANCAR NOTA - STATUS " WS-FS-NOTA
+               ELSE
+                   DISPLAY "NOTA LANCADA COM SUCESSO."
+               END-IF
+           END-IF
+           CLOSE NOTA-DAT.
+       2000-FIM.
+           CONTINUE.
+
+       3000-ALTERAR-NOTA SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-NOTA
+           DISPLAY "CODIGO DA MATERIA  : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA IN WS-CHAVE-NOTA
+           DISPLAY "TERMO (AAAAPP)     : " WITH NO ADVANCING
+           ACCEPT WS-TERMO IN WS-CHAVE-NOTA
+
+           OPEN I-O NOTA-DAT
+           READ NOTA-DAT KEY IS WS-CHAVE-NOTA
+               INVALID KEY
+                   DISPLAY "NOTA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-NOTA = "00"
+               DISPLAY "NOTA ATUAL : " WS-NOTA
+               DISPLAY "NOVA NOTA  : " WITH NO ADVANCING
+               ACCEPT WS-NOVA-NOTA
+               MOVE WS-NOVA-NOTA     TO WS-NOTA
+               REWRITE WS-REG-NOTA
+               IF WS-FS-NOTA = "00"
+                   DISPLAY "NOTA ALTERADA COM SUCESSO."
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR NOTA - STATUS "
+                           WS-FS-NOTA
+               END-IF
+           END-IF
+           CLOSE NOTA-DAT.
+
+       4000-CONSULTAR-NOTA SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-NOTA
+           DISPLAY "CODIGO DA MATERIA  : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA IN WS-CHAVE-NOTA
+           DISPLAY "TERMO (AAAAPP)     : " WITH NO ADVANCING
+           ACCEPT WS-TERMO IN WS-CHAVE-NOTA
+
+           OPEN INPUT NOTA-DAT
+           READ NOTA-DAT KEY IS WS-CHAVE-NOTA
+               INVALID KEY
+                   DISPLAY "NOTA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-NOTA = "00"
+               DISPLAY "NOTA          : " WS-NOTA
+               DISPLAY "PESO-CREDITO  : " WS-PESO-CREDITO
+           END-IF
+           CLOSE NOTA-DAT.
+       END PROGRAM NOTAMNT.
