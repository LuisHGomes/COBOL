@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO DE BOLSA/DESCONTO (BOLSA.DAT), INDEXADO
+      *          POR WS-MATRICULA. INCLUI, ALTERA O PERCENTUAL,
+      *          RETIRA (INATIVA) E CONSULTA A BOLSA DE UM ALUNO. O
+      *          PERCENTUAL CADASTRADO AQUI E APLICADO SOBRE A TARIFA
+      *          FIXA PELO FATURAMENTO (FATURAR.CBL).
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLSAMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLSA-DAT          ASSIGN TO "BOLSADAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-MATRICULA
+                                      FILE STATUS IS WS-FS-BOLSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOLSA-DAT.
+           COPY BOLSAREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-BOLSA               PIC X(002) VALUE "00".
+       77  WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-INCLUIR         VALUE 1.
+           88  WS-OPCAO-ALTERAR         VALUE 2.
+           88  WS-OPCAO-RETIRAR         VALUE 3.
+           88  WS-OPCAO-CONSULTAR       VALUE 4.
+           88  WS-OPCAO-SAIR            VALUE 5.
+       77  WS-RESPOSTA              PIC X(001) VALUE SPACE.
+       77  WS-NOVO-DESCONTO-PERC    PIC 9(003)V99 VALUE ZEROS.
+
+      ******************************************************************
+      * PARAMETROS DA CHAMADA A GRAVAUD - OS LITERAIS SAO MOVIDOS PARA
+      * CAMPOS DO TAMANHO EXATO DO LINKAGE DE GRAVAUD (E NAO PASSADOS
+      * DIRETO) PORQUE O COMPILADOR RESERVA A AREA BY REFERENCE DE UM
+      * LITERAL COM O TAMANHO DO PROPRIO LITERAL, NAO DO PARAMETRO.
+      ******************************************************************
+       01  WS-AUD-CALL.
+           03  WS-AUD-CALL-PROGRAMA PIC X(008).
+           03  WS-AUD-CALL-TERMINAL PIC X(008).
+           03  WS-AUD-CALL-OPERADOR PIC X(008).
+           03  WS-AUD-CALL-ACAO     PIC X(030).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
+
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " BOLSA/DESCONTO DO ALUNO - BOLSA.DAT".
+           DISPLAY "   1 - INCLUIR BOLSA".
+           DISPLAY "   2 - ALTERAR PERCENTUAL DE DESCONTO".
+           DISPLAY "   3 - RETIRAR (INATIVAR) BOLSA".
+           DISPLAY "   4 - CONSULTAR BOLSA".
+           DISPLAY "   5 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                   PERFORM 2000-INCLUIR-BOLSA
+               WHEN WS-OPCAO-ALTERAR
+                   PERFORM 3000-ALTERAR-BOLSA
+               WHEN WS-OPCAO-RETIRAR
+                   PERFORM 4000-RETIRAR-BOLSA
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 5000-CONSULTAR-BOLSA
+               WHEN WS-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       2000-INCLUIR-BOLSA SECTION.
+           MOVE SPACES               TO WS-REG-BOLSA
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           DISPLAY "PERCENTUAL DE DESCONTO (000.00) : "
+                   WITH NO ADVANCING
+           ACCEPT WS-DESCONTO-PERC
+           SET WS-BOLSA-ATIVA         TO TRUE
+
+           OPEN I-O BOLSA-DAT
+           IF WS-FS-BOLSA = "35"
+               OPEN OUTPUT BOLSA-DAT
+               CLOSE BOLSA-DAT
+               OPEN I-O BOLSA-DAT
+           END-IF
+
+           WRITE WS-REG-BOLSA
+           IF WS-FS-BOLSA = "22"
+               DISPLAY "MATRICULA REJEITADA - JA EXISTE BOLSA "
+                       "CADASTRADA PARA ESSE ALUNO."
+           ELSE
+               IF WS-FS-BOLSA NOT = "00"
+                   DISPLAY "ERRO AO INCLUIR BOLSA - STATUS "
+                           WS-FS-BOLSA
+               ELSE
+                   DISPLAY "BOLSA INCLUIDA COM SUCESSO."
+               END-IF
+           END-IF
+           CLOSE BOLSA-DAT.
+
+       3000-ALTERAR-BOLSA SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN I-O BOLSA-DAT
+           READ BOLSA-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "BOLSA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-BOLSA = "00"
+               DISPLAY "PERCENTUAL ATUAL : " WS-DESCONTO-PERC
+               DISPLAY "NOVO PERCENTUAL  : " WITH NO ADVANCING
+               ACCEPT WS-NOVO-DESCONTO-PERC
+               MOVE WS-NOVO-DESCONTO-PERC TO WS-DESCONTO-PERC
+               REWRITE WS-REG-BOLSA
+               IF WS-FS-BOLSA = "00"
+                   DISPLAY "BOLSA ALTERADA COM SUCESSO."
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR BOLSA - STATUS "
+                           WS-FS-BOLSA
+               END-IF
+           END-IF
+           CLOSE BOLSA-DAT.
+
+       4000-RETIRAR-BOLSA SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN I-O BOLSA-DAT
+           READ BOLSA-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "BOLSA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-BOLSA = "00"
+               DISPLAY "CONFIRMA RETIRADA DA BOLSA : S/N ? "
+                       WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+               MOVE "BOLSAMNT"          TO WS-AUD-CALL-PROGRAMA
+               MOVE "TERM0001"          TO WS-AUD-CALL-TERMINAL
+               MOVE "OPER0001"          TO WS-AUD-CALL-OPERADOR
+               MOVE "RETIRAR BOLSA"     TO WS-AUD-CALL-ACAO
+               CALL "GRAVAUD" USING WS-AUD-CALL-PROGRAMA
+                       WS-AUD-CALL-TERMINAL WS-AUD-CALL-OPERADOR
+                       WS-AUD-CALL-ACAO WS-RESPOSTA
+               IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                   SET WS-BOLSA-INATIVA TO TRUE
+                   REWRITE WS-REG-BOLSA
+                   IF WS-FS-BOLSA = "00"
+                       DISPLAY "BOLSA RETIRADA."
+                   ELSE
+                       DISPLAY "ERRO AO RETIRAR BOLSA - STATUS "
+                               WS-FS-BOLSA
+                   END-IF
+               ELSE
+                   DISPLAY "RETIRADA CANCELADA."
+               END-IF
+           END-IF
+           CLOSE BOLSA-DAT.
+
+       5000-CONSULTAR-BOLSA SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN INPUT BOLSA-DAT
+           READ BOLSA-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "BOLSA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-BOLSA = "00"
+               DISPLAY "MATRICULA : " WS-MATRICULA
+               DISPLAY "PERCENTUAL: " WS-DESCONTO-PERC
+               DISPLAY "SITUACAO  : " WS-SITUACAO
+           END-IF
+           CLOSE BOLSA-DAT.
+       END PROGRAM BOLSAMNT.
