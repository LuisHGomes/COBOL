@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: EXTRATO DE LARGURA FIXA PARA O SISTEMA DE AUXILIO
+      *          FINANCEIRO. PERCORRE FATURA.DAT EM ORDEM DE CHAVE
+      *          (MATRICULA+MATERIA+TERMO), SOMA O VALOR LIQUIDO
+      *          FATURADO POR MATRICULA E, NA QUEBRA DE MATRICULA,
+      *          BUSCA NOME E TURMA EM ALUNO.DAT E GRAVA UM REGISTRO
+      *          DE LARGURA FIXA EM EXTFIDAT PARA A EQUIPE DE AUXILIO
+      *          FINANCEIRO CARREGAR NO SISTEMA DELES.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTFINAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATURA-DAT         ASSIGN TO "FATURDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS WS-CHAVE-FATURA
+                                      FILE STATUS IS WS-FS-FATURA.
+
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS
+                                        WS-MATRICULA IN WS-REG-ALUNO
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT EXTFIN-DAT         ASSIGN TO "EXTFIDAT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-EXTFIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FATURA-DAT.
+           COPY FATREG.
+
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       FD  EXTFIN-DAT
+           RECORD CONTAINS 86 CHARACTERS.
+       01  WS-REG-EXTFIN.
+           03  WS-EXT-MATRICULA         PIC 9(011).
+           03  WS-EXT-NOME              PIC X(060).
+           03  WS-EXT-TURMA             PIC X(002).
+           03  WS-EXT-VALOR-FATURADO    PIC 9(011)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-FATURA              PIC X(002) VALUE "00".
+       77  WS-FS-ALUNO               PIC X(002) VALUE "00".
+       77  WS-FS-EXTFIN              PIC X(002) VALUE "00".
+       77  WS-FIM-FATURA             PIC X(001) VALUE "N".
+           88  WS-FIM-DE-ARQUIVO         VALUE "S".
+       77  WS-MATRICULA-CORRENTE     PIC 9(011) VALUE ZEROS.
+       77  WS-MATRICULA-ANTERIOR     PIC 9(011) VALUE ZEROS.
+       77  WS-PRIMEIRA-FATURA        PIC X(001) VALUE "S".
+       77  WS-VALOR-ACUMULADO        PIC 9(011)V99 VALUE ZEROS.
+       77  WS-TOTAL-REGISTROS        PIC 9(007) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-ABERTURA
+           PERFORM 2000-PROCESSAR-FATURAS
+                   UNTIL WS-FIM-DE-ARQUIVO
+           PERFORM 3000-FECHAR-ULTIMO-ALUNO
+           PERFORM 9000-ENCERRAMENTO
+           DISPLAY "EXTRATO FINANCEIRO GERADO - " WS-TOTAL-REGISTROS
+                   " REGISTROS."
+           STOP RUN.
+
+       1000-ABERTURA SECTION.
+           OPEN INPUT FATURA-DAT
+           IF WS-FS-FATURA NOT = "00"
+               DISPLAY "ERRO AO ABRIR FATURA.DAT - STATUS "
+                       WS-FS-FATURA
+               MOVE 8               TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ALUNO-DAT
+           OPEN OUTPUT EXTFIN-DAT
+           PERFORM 2100-LER-FATURA.
+
+       2000-PROCESSAR-FATURAS SECTION.
+           MOVE WS-MATRICULA IN WS-CHAVE-FATURA
+               TO WS-MATRICULA-CORRENTE
+           IF WS-PRIMEIRA-FATURA = "S" OR
+              WS-MATRICULA-CORRENTE NOT = WS-MATRICULA-ANTERIOR
+               IF WS-PRIMEIRA-FATURA NOT = "S"
+                   PERFORM 2500-GRAVAR-EXTRATO-ALUNO
+               END-IF
+               MOVE "N"                TO WS-PRIMEIRA-FATURA
+               MOVE WS-MATRICULA-CORRENTE TO WS-MATRICULA-ANTERIOR
+               MOVE ZEROS               TO WS-VALOR-ACUMULADO
+           END-IF
+           ADD WS-VALOR-LIQUIDO         TO WS-VALOR-ACUMULADO
+           PERFORM 2100-LER-FATURA.
+
+       2100-LER-FATURA SECTION.
+           READ FATURA-DAT NEXT RECORD
+               AT END
+                   SET WS-FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * BUSCA NOME/TURMA EM ALUNO.DAT E GRAVA O REGISTRO DE LARGURA
+      * FIXA COM O TOTAL FATURADO ACUMULADO PARA A MATRICULA.
+      ******************************************************************
+       2500-GRAVAR-EXTRATO-ALUNO SECTION.
+           MOVE WS-MATRICULA-ANTERIOR  TO WS-MATRICULA IN WS-REG-ALUNO
+           READ ALUNO-DAT KEY IS WS-MATRICULA IN WS-REG-ALUNO
+               INVALID KEY
+                   MOVE "** ALUNO NAO ENCONTRADO **"
+                       TO WS-NOME IN WS-REG-ALUNO
+                   MOVE SPACES          TO WS-TURMA IN WS-REG-ALUNO
+           END-READ
+           MOVE WS-MATRICULA-ANTERIOR  TO WS-EXT-MATRICULA
+           MOVE WS-NOME IN WS-REG-ALUNO TO WS-EXT-NOME
+           MOVE WS-TURMA IN WS-REG-ALUNO TO WS-EXT-TURMA
+           MOVE WS-VALOR-ACUMULADO     TO WS-EXT-VALOR-FATURADO
+           WRITE WS-REG-EXTFIN
+           ADD 1                       TO WS-TOTAL-REGISTROS.
+
+       3000-FECHAR-ULTIMO-ALUNO SECTION.
+           IF WS-PRIMEIRA-FATURA NOT = "S"
+               PERFORM 2500-GRAVAR-EXTRATO-ALUNO
+           END-IF.
+
+       9000-ENCERRAMENTO SECTION.
+           CLOSE FATURA-DAT ALUNO-DAT EXTFIN-DAT.
+       END PROGRAM EXTFINAN.
