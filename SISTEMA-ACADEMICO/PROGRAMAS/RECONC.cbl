@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: CONCILIACAO ENTRE ALUNO.DAT E INSCRICAO.DAT. DUAS
+      *          PASSADAS: (1) PERCORRE INSCRICAO.DAT E SINALIZA
+      *          INSCRICOES ORFAS, CUJA MATRICULA NAO EXISTE EM
+      *          ALUNO.DAT; (2) PERCORRE ALUNO.DAT E SINALIZA ALUNOS
+      *          ATIVOS SEM NENHUMA INSCRICAO EM INSCRICAO.DAT. AS
+      *          DUAS LISTAS DE EXCECAO SAO GRAVADAS EM RECONC.PRT.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-MATRICULA
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT INSCRICAO-DAT      ASSIGN TO "INSCRDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS IN-CHAVE-INSCRICAO
+                                      FILE STATUS IS WS-FS-INSCRICAO.
+
+           SELECT RECONC-PRT         ASSIGN TO "RECONCPT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-RECONC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       FD  INSCRICAO-DAT.
+       01  IN-REG-INSCRICAO.
+           03  IN-CHAVE-INSCRICAO.
+               05  IN-MATRICULA         PIC 9(011).
+               05  IN-COD-MATERIA       PIC 9(015).
+               05  IN-TERMO             PIC 9(006).
+           03  IN-SITUACAO              PIC X(001).
+
+       FD  RECONC-PRT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-LINHA-RECONC              PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ALUNO               PIC X(002) VALUE "00".
+       77  WS-FS-INSCRICAO           PIC X(002) VALUE "00".
+       77  WS-FS-RECONC              PIC X(002) VALUE "00".
+       77  WS-FIM-INSCRICAO          PIC X(001) VALUE "N".
+           88  WS-FIM-DAS-INSCRICOES     VALUE "S".
+       77  WS-FIM-ALUNO              PIC X(001) VALUE "N".
+           88  WS-FIM-DOS-ALUNOS         VALUE "S".
+       77  WS-MATRICULA-PROCURADA    PIC 9(011) VALUE ZEROS.
+       77  WS-TEM-INSCRICAO          PIC X(001) VALUE "N".
+           88  WS-ALUNO-TEM-INSCRICAO    VALUE "S".
+       77  WS-QTDE-ORFAS             PIC 9(007) VALUE ZERO.
+       77  WS-QTDE-SEM-INSCRICAO     PIC 9(007) VALUE ZERO.
+
+       01  WS-DET-ORFA.
+           03  FILLER                PIC X(024) VALUE
+               "  INSCRICAO ORFA - MAT: ".
+           03  WS-DET-ORFA-MATRICULA PIC 9(011).
+           03  FILLER                PIC X(011) VALUE "  MATERIA: ".
+           03  WS-DET-ORFA-MATERIA   PIC 9(015).
+           03  FILLER                PIC X(009) VALUE " TERMO : ".
+           03  WS-DET-ORFA-TERMO     PIC 9(006).
+
+       01  WS-DET-SEM-INSCRICAO.
+           03  FILLER                PIC X(029) VALUE
+               "  ALUNO SEM INSCRICAO - MAT: ".
+           03  WS-DET-SI-MATRICULA   PIC 9(011).
+           03  FILLER                PIC X(009) VALUE "  NOME: ".
+           03  WS-DET-SI-NOME        PIC X(060).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           OPEN INPUT ALUNO-DAT
+           OPEN INPUT INSCRICAO-DAT
+           IF WS-FS-ALUNO NOT = "00" OR WS-FS-INSCRICAO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT/INSCRICAO.DAT - "
+                       "STATUS " WS-FS-ALUNO " / " WS-FS-INSCRICAO
+               MOVE 8                TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECONC-PRT
+           PERFORM 1000-LISTAR-INSCRICOES-ORFAS
+           PERFORM 2000-LISTAR-ALUNOS-SEM-INSCRICAO
+           PERFORM 3000-RESUMO-RECONCILIACAO
+           CLOSE ALUNO-DAT INSCRICAO-DAT RECONC-PRT
+           STOP RUN.
+
+      ******************************************************************
+      * PASSADA 1 - TODA INSCRICAO CUJA MATRICULA NAO EXISTE EM
+      * ALUNO.DAT E CONSIDERADA ORFA.
+      ******************************************************************
+       1000-LISTAR-INSCRICOES-ORFAS SECTION.
+           MOVE SPACES                  TO WS-LINHA-RECONC
+           MOVE "INSCRICOES ORFAS (MATRICULA SEM ALUNO CADASTRADO)"
+                                         TO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC
+           PERFORM 1100-LER-INSCRICAO
+           PERFORM 1200-VERIFICAR-INSCRICAO
+                   UNTIL WS-FIM-DAS-INSCRICOES.
+
+       1100-LER-INSCRICAO SECTION.
+           READ INSCRICAO-DAT NEXT RECORD
+               AT END
+                   SET WS-FIM-DAS-INSCRICOES TO TRUE
+           END-READ.
+
+       1200-VERIFICAR-INSCRICAO SECTION.
+           MOVE IN-MATRICULA             TO WS-MATRICULA
+           READ ALUNO-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   MOVE IN-MATRICULA      TO WS-DET-ORFA-MATRICULA
+                   MOVE IN-COD-MATERIA    TO WS-DET-ORFA-MATERIA
+                   MOVE IN-TERMO          TO WS-DET-ORFA-TERMO
+                   WRITE WS-LINHA-RECONC FROM WS-DET-ORFA
+                   ADD 1                  TO WS-QTDE-ORFAS
+           END-READ
+           PERFORM 1100-LER-INSCRICAO.
+
+      ******************************************************************
+      * PASSADA 2 - TODO ALUNO ATIVO SEM NENHUMA INSCRICAO (QUALQUER
+      * MATERIA/TERMO) EM INSCRICAO.DAT E SINALIZADO.
+      ******************************************************************
+       2000-LISTAR-ALUNOS-SEM-INSCRICAO SECTION.
+           MOVE SPACES                  TO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC
+           MOVE "ALUNOS ATIVOS SEM NENHUMA INSCRICAO"
+                                         TO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC
+      *    A PASSADA 1 JA DEIXOU O CURSOR SEQUENCIAL DE ALUNO.DAT EM
+      *    POSICAO ARBITRARIA (CADA READ KEY IS DE 1200-VERIFICAR-
+      *    INSCRICAO REPOSICIONA O ARQUIVO). REPOSICIONA NO INICIO
+      *    ANTES DE COMECAR O READ NEXT DESTA PASSADA.
+           MOVE ZEROS                   TO WS-MATRICULA
+           START ALUNO-DAT KEY IS NOT LESS WS-MATRICULA
+               INVALID KEY
+                   SET WS-FIM-DOS-ALUNOS TO TRUE
+           END-START
+           IF NOT WS-FIM-DOS-ALUNOS
+               PERFORM 2100-LER-ALUNO
+           END-IF
+           PERFORM 2200-VERIFICAR-ALUNO
+                   UNTIL WS-FIM-DOS-ALUNOS.
+
+       2100-LER-ALUNO SECTION.
+           READ ALUNO-DAT NEXT RECORD
+               AT END
+                   SET WS-FIM-DOS-ALUNOS TO TRUE
+           END-READ.
+
+       2200-VERIFICAR-ALUNO SECTION.
+           IF WS-ALUNO-ATIVO
+               MOVE WS-MATRICULA         TO WS-MATRICULA-PROCURADA
+               PERFORM 2300-PROCURAR-INSCRICAO
+               IF NOT WS-ALUNO-TEM-INSCRICAO
+                   MOVE WS-MATRICULA-PROCURADA TO WS-DET-SI-MATRICULA
+                   MOVE WS-NOME              TO WS-DET-SI-NOME
+                   WRITE WS-LINHA-RECONC FROM WS-DET-SEM-INSCRICAO
+                   ADD 1                     TO WS-QTDE-SEM-INSCRICAO
+               END-IF
+           END-IF
+           PERFORM 2100-LER-ALUNO.
+
+       2300-PROCURAR-INSCRICAO SECTION.
+           MOVE "N"                      TO WS-TEM-INSCRICAO
+           MOVE WS-MATRICULA-PROCURADA   TO IN-MATRICULA
+           MOVE ZEROS                    TO IN-COD-MATERIA IN-TERMO
+           START INSCRICAO-DAT KEY IS NOT LESS IN-CHAVE-INSCRICAO
+               INVALID KEY
+                   MOVE "10"              TO WS-FS-INSCRICAO
+           END-START
+           IF WS-FS-INSCRICAO = "00"
+               READ INSCRICAO-DAT NEXT RECORD
+                   AT END
+                       MOVE "10"          TO WS-FS-INSCRICAO
+               END-READ
+               IF WS-FS-INSCRICAO = "00" AND
+                  IN-MATRICULA = WS-MATRICULA-PROCURADA
+                   SET WS-ALUNO-TEM-INSCRICAO TO TRUE
+               END-IF
+           END-IF.
+
+       3000-RESUMO-RECONCILIACAO SECTION.
+           MOVE SPACES                   TO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC
+           STRING "TOTAL DE INSCRICOES ORFAS       : " WS-QTDE-ORFAS
+               DELIMITED BY SIZE INTO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC
+           STRING "TOTAL DE ALUNOS SEM INSCRICAO    : "
+               WS-QTDE-SEM-INSCRICAO
+               DELIMITED BY SIZE INTO WS-LINHA-RECONC
+           WRITE WS-LINHA-RECONC.
+       END PROGRAM RECONC.
