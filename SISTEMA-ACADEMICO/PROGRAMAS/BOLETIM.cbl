@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: BOLETIM - CALCULO DO CR (COEFICIENTE DE RENDIMENTO)
+      *          PONDERADO DE CADA ALUNO. PERCORRE INSCRICAO.DAT EM
+      *          ORDEM DE CHAVE (MATRICULA+MATERIA+TERMO) E, PARA
+      *          CADA INSCRICAO ATIVA, BUSCA A NOTA CORRESPONDENTE EM
+      *          NOTA.DAT. O CR E A MEDIA DAS NOTAS PONDERADA PELO
+      *          PESO-CREDITO DE CADA MATERIA. GRAVA UM DETALHE POR
+      *          MATERIA E UM RESUMO POR ALUNO EM BOLETIM.PRT.
+      *          MATERIAS SEM NOTA LANCADA ENTRAM NO BOLETIM COMO
+      *          PENDENTES E NAO ENTRAM NO CALCULO DO CR.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSCRICAO-DAT      ASSIGN TO "INSCRDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS WS-CHAVE-INSCRICAO
+                                      FILE STATUS IS WS-FS-INSCRICAO.
+
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS
+                                        WS-MATRICULA IN WS-REG-ALUNO
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT NOTA-DAT           ASSIGN TO "NOTASDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-CHAVE-NOTA
+                                      FILE STATUS IS WS-FS-NOTA.
+
+           SELECT BOLETIM-PRT        ASSIGN TO "BOLETPRT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-BOLETIM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INSCRICAO-DAT.
+           COPY INSCREG.
+
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       FD  NOTA-DAT.
+           COPY NOTAREG.
+
+       FD  BOLETIM-PRT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-LINHA-BOLETIM            PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-INSCRICAO           PIC X(002) VALUE "00".
+       77  WS-FS-ALUNO               PIC X(002) VALUE "00".
+       77  WS-FS-NOTA                PIC X(002) VALUE "00".
+       77  WS-FS-BOLETIM             PIC X(002) VALUE "00".
+       77  WS-FIM-INSCRICAO          PIC X(001) VALUE "N".
+           88  WS-FIM-DE-ARQUIVO         VALUE "S".
+       77  WS-MATRICULA-CORRENTE     PIC 9(011) VALUE ZEROS.
+       77  WS-MATRICULA-ANTERIOR     PIC 9(011) VALUE ZEROS.
+       77  WS-PRIMEIRA-INSCRICAO     PIC X(001) VALUE "S".
+       77  WS-SOMA-NOTA-PESO         PIC 9(007)V99 VALUE ZEROS.
+       77  WS-SOMA-PESO              PIC 9(005)V9 VALUE ZEROS.
+       77  WS-CR-ALUNO               PIC 9(003)V99 VALUE ZEROS.
+       77  WS-QTDE-MATERIAS-ALUNO    PIC 9(003) VALUE ZERO.
+       77  WS-QTDE-PENDENTES-ALUNO   PIC 9(003) VALUE ZERO.
+       77  WS-TOTAL-ALUNOS           PIC 9(007) VALUE ZERO.
+
+       01  WS-CAB-BOLETIM.
+           03  FILLER                PIC X(016) VALUE
+               "BOLETIM ALUNO : ".
+           03  WS-CAB-MATRICULA      PIC 9(011).
+           03  FILLER                PIC X(003) VALUE SPACES.
+           03  WS-CAB-NOME           PIC X(060).
+
+       01  WS-DET-BOLETIM.
+           03  FILLER                PIC X(005) VALUE "  MAT".
+           03  WS-DET-MATERIA        PIC 9(015).
+           03  FILLER                PIC X(009) VALUE " TERMO : ".
+           03  WS-DET-TERMO          PIC 9(006).
+           03  FILLER                PIC X(009) VALUE " NOTA : ".
+           03  WS-DET-NOTA           PIC ZZ9,99.
+           03  FILLER                PIC X(008) VALUE " PESO : ".
+           03  WS-DET-PESO           PIC Z9,9.
+
+       01  WS-DET-PENDENTE.
+           03  FILLER                PIC X(005) VALUE "  MAT".
+           03  WS-DET-P-MATERIA      PIC 9(015).
+           03  FILLER                PIC X(009) VALUE " TERMO : ".
+           03  WS-DET-P-TERMO        PIC 9(006).
+           03  FILLER                PIC X(016) VALUE
+               " NOTA PENDENTE".
+
+       01  WS-ROD-BOLETIM.
+           03  FILLER                PIC X(020) VALUE
+               "  CR DO ALUNO   : ".
+           03  WS-ROD-CR             PIC ZZ9,99.
+           03  FILLER                PIC X(015) VALUE
+               "  PENDENTES : ".
+           03  WS-ROD-PENDENTES      PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-ABERTURA
+           PERFORM 2000-PROCESSAR-INSCRICOES
+                   UNTIL WS-FIM-DE-ARQUIVO
+           PERFORM 3000-FECHAR-ULTIMO-ALUNO
+           PERFORM 9000-ENCERRAMENTO
+           STOP RUN.
+
+       1000-ABERTURA SECTION.
+           OPEN INPUT INSCRICAO-DAT
+           IF WS-FS-INSCRICAO NOT = "00"
+               DISPLAY "ERRO AO ABRIR INSCRICAO.DAT - STATUS "
+                       WS-FS-INSCRICAO
+               MOVE 8               TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ALUNO-DAT
+           OPEN INPUT NOTA-DAT
+           OPEN OUTPUT BOLETIM-PRT
+           PERFORM 2100-LER-INSCRICAO.
+
+       2000-PROCESSAR-INSCRICOES SECTION.
+           IF WS-INSCRICAO-ATIVA
+               MOVE WS-MATRICULA IN WS-CHAVE-INSCRICAO
+                   TO WS-MATRICULA-CORRENTE
+               IF WS-PRIMEIRA-INSCRICAO = "S" OR
+                  WS-MATRICULA-CORRENTE NOT = WS-MATRICULA-ANTERIOR
+                   IF WS-PRIMEIRA-INSCRICAO NOT = "S"
+                       PERFORM 2500-FECHAR-BOLETIM-ALUNO
+                   END-IF
+                   PERFORM 2600-ABRIR-BOLETIM-ALUNO
+               END-IF
+               PERFORM 2700-LANCAR-ITEM-BOLETIM
+           END-IF
+           PERFORM 2100-LER-INSCRICAO.
+
+       2100-LER-INSCRICAO SECTION.
+           READ INSCRICAO-DAT NEXT RECORD
+               AT END
+                   SET WS-FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+       2600-ABRIR-BOLETIM-ALUNO SECTION.
+           MOVE "N"                    TO WS-PRIMEIRA-INSCRICAO
+           MOVE WS-MATRICULA-CORRENTE  TO WS-MATRICULA-ANTERIOR
+           MOVE ZEROS                  TO WS-SOMA-NOTA-PESO
+                                           WS-SOMA-PESO
+           MOVE ZERO                   TO WS-QTDE-MATERIAS-ALUNO
+                                           WS-QTDE-PENDENTES-ALUNO
+           MOVE WS-MATRICULA-CORRENTE  TO WS-MATRICULA IN WS-REG-ALUNO
+           READ ALUNO-DAT KEY IS WS-MATRICULA IN WS-REG-ALUNO
+               INVALID KEY
+                   MOVE "** ALUNO NAO ENCONTRADO **"
+                       TO WS-NOME IN WS-REG-ALUNO
+           END-READ
+           MOVE WS-MATRICULA-CORRENTE  TO WS-CAB-MATRICULA
+           MOVE WS-NOME IN WS-REG-ALUNO TO WS-CAB-NOME
+           WRITE WS-LINHA-BOLETIM FROM WS-CAB-BOLETIM.
+
+      ******************************************************************
+      * A NOTA E BUSCADA PELA MESMA CHAVE DA INSCRICAO. SE NAO HOUVER
+      * NOTA LANCADA, A MATERIA ENTRA COMO PENDENTE E NAO PONDERA O CR.
+      ******************************************************************
+       2700-LANCAR-ITEM-BOLETIM SECTION.
+           MOVE WS-MATRICULA IN WS-CHAVE-INSCRICAO TO
+               WS-MATRICULA IN WS-CHAVE-NOTA
+           MOVE WS-COD-MATERIA IN WS-CHAVE-INSCRICAO TO
+               WS-COD-MATERIA IN WS-CHAVE-NOTA
+           MOVE WS-TERMO IN WS-CHAVE-INSCRICAO TO
+               WS-TERMO IN WS-CHAVE-NOTA
+           READ NOTA-DAT KEY IS WS-CHAVE-NOTA
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-FS-NOTA = "00"
+               ADD 1                   TO WS-QTDE-MATERIAS-ALUNO
+               COMPUTE WS-SOMA-NOTA-PESO =
+                       WS-SOMA-NOTA-PESO + (WS-NOTA * WS-PESO-CREDITO)
+               ADD WS-PESO-CREDITO     TO WS-SOMA-PESO
+               MOVE WS-COD-MATERIA IN WS-CHAVE-NOTA TO WS-DET-MATERIA
+               MOVE WS-TERMO IN WS-CHAVE-NOTA        TO WS-DET-TERMO
+               MOVE WS-NOTA             TO WS-DET-NOTA
+               MOVE WS-PESO-CREDITO     TO WS-DET-PESO
+               WRITE WS-LINHA-BOLETIM FROM WS-DET-BOLETIM
+           ELSE
+               ADD 1                   TO WS-QTDE-PENDENTES-ALUNO
+               MOVE WS-COD-MATERIA IN WS-CHAVE-INSCRICAO TO
+                   WS-DET-P-MATERIA
+               MOVE WS-TERMO IN WS-CHAVE-INSCRICAO TO
+                   WS-DET-P-TERMO
+               WRITE WS-LINHA-BOLETIM FROM WS-DET-PENDENTE
+           END-IF.
+
+       2500-FECHAR-BOLETIM-ALUNO SECTION.
+           IF WS-SOMA-PESO > ZERO
+               COMPUTE WS-CR-ALUNO ROUNDED =
+                       WS-SOMA-NOTA-PESO / WS-SOMA-PESO
+           ELSE
+               MOVE ZEROS              TO WS-CR-ALUNO
+           END-IF
+           MOVE WS-CR-ALUNO            TO WS-ROD-CR
+           MOVE WS-QTDE-PENDENTES-ALUNO TO WS-ROD-PENDENTES
+           WRITE WS-LINHA-BOLETIM FROM WS-ROD-BOLETIM
+           MOVE SPACES                 TO WS-LINHA-BOLETIM
+           WRITE WS-LINHA-BOLETIM
+           ADD 1                       TO WS-TOTAL-ALUNOS.
+
+       3000-FECHAR-ULTIMO-ALUNO SECTION.
+           IF WS-PRIMEIRA-INSCRICAO NOT = "S"
+               PERFORM 2500-FECHAR-BOLETIM-ALUNO
+           END-IF.
+
+       9000-ENCERRAMENTO SECTION.
+           CLOSE INSCRICAO-DAT ALUNO-DAT NOTA-DAT BOLETIM-PRT.
+       END PROGRAM BOLETIM.
