@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO DE INSCRICAO (MATRICULA DO ALUNO EM UMA
+      *          MATERIA/TERMO), LIGANDO ALUNO.DAT A MATERIA.DAT EM
+      *          INSCRICAO.DAT. VALIDA A EXISTENCIA DO ALUNO E DA
+      *          MATERIA ANTES DE GRAVAR A INSCRICAO E PERMITE
+      *          LISTAR TODAS AS INSCRICOES DE UM ALUNO NO TERMO.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSCMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS
+                                        WS-MATRICULA IN WS-REG-ALUNO
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT MATERIA-DAT        ASSIGN TO "MATERDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS
+                                        WS-COD-MATERIA IN WS-REG-MATERIA
+                                      FILE STATUS IS WS-FS-MATERIA.
+
+           SELECT INSCRICAO-DAT      ASSIGN TO "INSCRDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-CHAVE-INSCRICAO
+                                      FILE STATUS IS WS-FS-INSCRICAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       FD  MATERIA-DAT.
+           COPY MATREG.
+
+       FD  INSCRICAO-DAT.
+           COPY INSCREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ALUNO              PIC X(002) VALUE "00".
+       77  WS-FS-MATERIA            PIC X(002) VALUE "00".
+       77  WS-FS-INSCRICAO          PIC X(002) VALUE "00".
+       77  WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-INSCREVER       VALUE 1.
+           88  WS-OPCAO-CANCELAR        VALUE 2.
+           88  WS-OPCAO-LISTAR          VALUE 3.
+           88  WS-OPCAO-SAIR            VALUE 4.
+       77  WS-RESPOSTA              PIC X(001) VALUE SPACE.
+       77  WS-MATRICULA-PROCURADA   PIC 9(011) VALUE ZEROS.
+       77  WS-TERMO-PROCURADO       PIC 9(006) VALUE ZEROS.
+
+      ******************************************************************
+      * PARAMETROS DA CHAMADA A GRAVAUD - OS LITERAIS SAO MOVIDOS PARA
+      * CAMPOS DO TAMANHO EXATO DO LINKAGE DE GRAVAUD (E NAO PASSADOS
+      * DIRETO) PORQUE O COMPILADOR RESERVA A AREA BY REFERENCE DE UM
+      * LITERAL COM O TAMANHO DO PROPRIO LITERAL, NAO DO PARAMETRO.
+      ******************************************************************
+       01  WS-AUD-CALL.
+           03  WS-AUD-CALL-PROGRAMA PIC X(008).
+           03  WS-AUD-CALL-TERMINAL PIC X(008).
+           03  WS-AUD-CALL-OPERADOR PIC X(008).
+           03  WS-AUD-CALL-ACAO     PIC X(030).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
+
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " INSCRICAO DE ALUNO EM MATERIA - INSCRICAO.DAT".
+           DISPLAY "   1 - INSCREVER ALUNO EM MATERIA/TERMO".
+           DISPLAY "   2 - CANCELAR INSCRICAO".
+           DISPLAY "   3 - LISTAR INSCRICOES DO ALUNO NO TERMO".
+           DISPLAY "   4 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INSCREVER
+                   PERFORM 2000-INSCREVER-ALUNO
+               WHEN WS-OPCAO-CANCELAR
+                   PERFORM 3000-CANCELAR-INSCRICAO
+               WHEN WS-OPCAO-LISTAR
+                   PERFORM 4000-LISTAR-INSCRICOES
+               WHEN WS-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+      ******************************************************************
+      * A INSCRICAO SO E GRAVADA SE O ALUNO E A MATERIA EXISTIREM NOS
+      * SEUS RESPECTIVOS ARQUIVOS MESTRES, LIGANDO AS TRES CHAVES.
+      ******************************************************************
+       2000-INSCREVER-ALUNO SECTION.
+           MOVE SPACES                TO WS-REG-INSCRICAO
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-INSCRICAO
+           DISPLAY "CODIGO DA MATERIA  : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+           DISPLAY "TERMO (AAAAPP)     : " WITH NO ADVANCING
+           ACCEPT WS-TERMO IN WS-CHAVE-INSCRICAO
+
+           OPEN INPUT ALUNO-DAT
+           MOVE WS-MATRICULA IN WS-CHAVE-INSCRICAO
+               TO WS-MATRICULA IN WS-REG-ALUNO
+           READ ALUNO-DAT KEY IS WS-MATRICULA IN WS-REG-ALUNO
+               INVALID KEY
+                   DISPLAY "ALUNO NAO CADASTRADO - INSCRICAO "
+                           "REJEITADA."
+           END-READ
+           CLOSE ALUNO-DAT
+           IF WS-FS-ALUNO NOT = "00"
+               GO TO 2000-FIM
+           END-IF
+
+           OPEN INPUT MATERIA-DAT
+           READ MATERIA-DAT KEY IS WS-COD-MATERIA IN WS-REG-MATERIA
+               INVALID KEY
+                   DISPLAY "MATERIA NAO CADASTRADA - INSCRICAO "
+                           "REJEITADA."
+           END-READ
+           CLOSE MATERIA-DAT
+           IF WS-FS-MATERIA NOT = "00"
+               GO TO 2000-FIM
+           END-IF
+
+           SET WS-INSCRICAO-ATIVA     TO TRUE
+           OPEN I-O INSCRICAO-DAT
+           IF WS-FS-INSCRICAO = "35"
+               OPEN OUTPUT INSCRICAO-DAT
+               CLOSE INSCRICAO-DAT
+               OPEN I-O INSCRICAO-DAT
+           END-IF
+           WRITE WS-REG-INSCRICAO
+           IF WS-FS-INSCRICAO = "22"
+               DISPLAY "ALUNO JA INSCRITO NESSA MATERIA/TERMO."
+           ELSE
+               IF WS-FS-INSCRICAO NOT = "00"
+                   DISPLAY "ERRO AO INSCREVER - STATUS "
+                           WS-FS-INSCRICAO
+               ELSE
+                   DISPLAY "INSCRICAO EFETUADA COM SUCESSO."
+               END-IF
+           END-IF
+           CLOSE INSCRICAO-DAT.
+       2000-FIM.
+           CONTINUE.
+
+       3000-CANCELAR-INSCRICAO SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-INSCRICAO
+           DISPLAY "CODIGO DA MATERIA  : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+           DISPLAY "TERMO (AAAAPP)     : " WITH NO ADVANCING
+           ACCEPT WS-TERMO
+
+           OPEN I-O INSCRICAO-DAT
+           READ INSCRICAO-DAT KEY IS WS-CHAVE-INSCRICAO
+               INVALID KEY
+                   DISPLAY "INSCRICAO NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-INSCRICAO = "00"
+               DISPLAY "CONFIRMA O CANCELAMENTO : S/N ? "
+                       WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+               MOVE "INSCMNT"           TO WS-AUD-CALL-PROGRAMA
+               MOVE "TERM0001"          TO WS-AUD-CALL-TERMINAL
+               MOVE "OPER0001"          TO WS-AUD-CALL-OPERADOR
+               MOVE "CANCELAR INSCRICAO" TO WS-AUD-CALL-ACAO
+               CALL "GRAVAUD" USING WS-AUD-CALL-PROGRAMA
+                       WS-AUD-CALL-TERMINAL WS-AUD-CALL-OPERADOR
+                       WS-AUD-CALL-ACAO WS-RESPOSTA
+               IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                   SET WS-INSCRICAO-CANCEL TO TRUE
+                   REWRITE WS-REG-INSCRICAO
+                   IF WS-FS-INSCRICAO = "00"
+                       DISPLAY "INSCRICAO CANCELADA."
+                   ELSE
+                       DISPLAY "ERRO AO CANCELAR - STATUS "
+                               WS-FS-INSCRICAO
+                   END-IF
+               ELSE
+                   DISPLAY "CANCELAMENTO ABORTADO."
+               END-IF
+           END-IF
+           CLOSE INSCRICAO-DAT.
+
+      ******************************************************************
+      * LISTAGEM POR VARREDURA SEQUENCIAL DAS INSCRICOES DA MATRICULA
+      * E TERMO INFORMADOS, INDEPENDENTE DA MATERIA (A CHAVE E
+      * MATRICULA+MATERIA+TERMO, ENTAO PERCORREMOS O ARQUIVO TODO E
+      * FILTRAMOS PELO TERMO PEDIDO).
+      ******************************************************************
+       4000-LISTAR-INSCRICOES SECTION.
+           DISPLAY "MATRICULA DO ALUNO : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA IN WS-CHAVE-INSCRICAO
+           DISPLAY "TERMO (AAAAPP)      : " WITH NO ADVANCING
+           ACCEPT WS-TERMO-PROCURADO
+           OPEN INPUT INSCRICAO-DAT
+           IF WS-FS-INSCRICAO NOT = "00"
+               DISPLAY "ARQUIVO DE INSCRICAO AINDA NAO EXISTE."
+               GO TO 4000-FIM
+           END-IF
+           MOVE WS-MATRICULA IN WS-CHAVE-INSCRICAO
+               TO WS-MATRICULA-PROCURADA
+           MOVE WS-MATRICULA-PROCURADA
+               TO WS-MATRICULA IN WS-CHAVE-INSCRICAO
+           MOVE ZEROS                 TO
+               WS-COD-MATERIA IN WS-CHAVE-INSCRICAO WS-TERMO
+           START INSCRICAO-DAT KEY IS NOT LESS WS-CHAVE-INSCRICAO
+               INVALID KEY
+                   MOVE "10"           TO WS-FS-INSCRICAO
+           END-START
+           IF WS-FS-INSCRICAO = "00"
+               PERFORM 4100-LER-PROXIMA
+           END-IF
+           PERFORM 4200-EXIBIR-SE-DA-MATRICULA
+                   UNTIL WS-FS-INSCRICAO NOT = "00"
+           CLOSE INSCRICAO-DAT.
+       4000-FIM.
+           CONTINUE.
+
+       4100-LER-PROXIMA SECTION.
+           READ INSCRICAO-DAT NEXT RECORD
+               AT END
+                   MOVE "10"          TO WS-FS-INSCRICAO
+           END-READ.
+
+       4200-EXIBIR-SE-DA-MATRICULA SECTION.
+           IF WS-MATRICULA IN WS-CHAVE-INSCRICAO NOT =
+              WS-MATRICULA-PROCURADA
+               MOVE "10"              TO WS-FS-INSCRICAO
+           ELSE
+               IF WS-TERMO = WS-TERMO-PROCURADO
+                   DISPLAY "MATERIA : "
+                           WS-COD-MATERIA IN WS-CHAVE-INSCRICAO
+                           "  TERMO : " WS-TERMO
+                           "  SITUACAO : "
+                           WS-SITUACAO IN WS-REG-INSCRICAO
+               END-IF
+               PERFORM 4100-LER-PROXIMA
+           END-IF.
+       END PROGRAM INSCMNT.
