@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DE CHAMADA POR TURMA. ORDENA ALUNO.DAT POR
+      *          WS-TURMA E WS-MATRICULA, QUEBRANDO PAGINA E IMPRIMIN-
+      *          DO UM NOVO CABECALHO A CADA MUDANCA DE TURMA, COM A
+      *          CONTAGEM DE ALUNOS DA TURMA E O TOTAL GERAL AO FINAL.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELTURMA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS SEQUENTIAL
+                                      RECORD KEY IS WS-MATRICULA
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+           SELECT SORT-WORK          ASSIGN TO "WORKTURM".
+
+           SELECT RELTURM-PRT        ASSIGN TO "RELTUPRT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-RELTURM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       SD  SORT-WORK.
+       01  WS-REG-SORT.
+           03  WS-SORT-TURMA         PIC X(002).
+           03  WS-SORT-MATRICULA     PIC 9(011).
+           03  WS-SORT-NOME          PIC X(060).
+
+       FD  RELTURM-PRT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-LINHA-RELTURM          PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ALUNO               PIC X(002) VALUE "00".
+       77  WS-FS-RELTURM             PIC X(002) VALUE "00".
+       77  WS-FIM-SORT               PIC X(001) VALUE "N".
+           88  WS-FIM-DO-SORT            VALUE "S".
+       77  WS-TURMA-ANTERIOR         PIC X(002) VALUE SPACES.
+       77  WS-PRIMEIRA-TURMA         PIC X(001) VALUE "S".
+       77  WS-QTDE-TURMA             PIC 9(005) VALUE ZERO.
+       77  WS-QTDE-GERAL             PIC 9(007) VALUE ZERO.
+
+       01  WS-CAB1-RELTURM.
+           03  FILLER                PIC X(018) VALUE
+               "RELATORIO DE CHAMA".
+           03  FILLER                PIC X(018) VALUE
+               "DA POR TURMA - TUR".
+           03  WS-CAB1-TURMA         PIC X(002).
+
+       01  WS-CAB2-RELTURM           PIC X(080) VALUE
+           "MATRICULA    NOME".
+
+       01  WS-DET-RELTURM.
+           03  WS-DET-MATRICULA      PIC 9(011).
+           03  FILLER                PIC X(004) VALUE SPACES.
+           03  WS-DET-NOME           PIC X(060).
+
+       01  WS-ROD1-RELTURM.
+           03  FILLER                PIC X(019) VALUE
+               "TOTAL DA TURMA : ".
+           03  WS-ROD1-QTDE          PIC ZZZZ9.
+
+       01  WS-ROD2-RELTURM.
+           03  FILLER                PIC X(023) VALUE
+               "TOTAL GERAL DE ALUNOS: ".
+           03  WS-ROD2-QTDE          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           SORT SORT-WORK
+               ON ASCENDING KEY WS-SORT-TURMA WS-SORT-MATRICULA
+               INPUT PROCEDURE IS 1000-FORNECER-ALUNOS
+               OUTPUT PROCEDURE IS 2000-IMPRIMIR-RELATORIO
+           STOP RUN.
+
+      ******************************************************************
+      * SOMENTE ALUNOS ATIVOS ENTRAM NA CHAMADA.
+      ******************************************************************
+       1000-FORNECER-ALUNOS SECTION.
+           OPEN INPUT ALUNO-DAT
+           IF WS-FS-ALUNO NOT = "00" AND WS-FS-ALUNO NOT = "10"
+               DISPLAY "ERRO AO ABRIR ALUNO.DAT - STATUS " WS-FS-ALUNO
+               MOVE 8                TO RETURN-CODE
+               MOVE "10"              TO WS-FS-ALUNO
+           END-IF
+           PERFORM UNTIL WS-FS-ALUNO NOT = "00"
+               READ ALUNO-DAT NEXT RECORD
+                   AT END
+                       MOVE "10"     TO WS-FS-ALUNO
+               END-READ
+               IF WS-FS-ALUNO = "00" AND WS-ALUNO-ATIVO
+                   MOVE WS-TURMA     TO WS-SORT-TURMA
+                   MOVE WS-MATRICULA TO WS-SORT-MATRICULA
+                   MOVE WS-NOME      TO WS-SORT-NOME
+                   RELEASE WS-REG-SORT
+               END-IF
+           END-PERFORM
+           CLOSE ALUNO-DAT.
+
+       2000-IMPRIMIR-RELATORIO SECTION.
+           OPEN OUTPUT RELTURM-PRT
+           PERFORM 2100-RETORNAR-SORT
+           PERFORM 2200-PROCESSAR-LINHA
+                   UNTIL WS-FIM-DO-SORT
+           PERFORM 2500-FECHAR-TURMA-SE-ABERTA
+           MOVE WS-QTDE-GERAL            TO WS-ROD2-QTDE
+           WRITE WS-LINHA-RELTURM FROM WS-ROD2-RELTURM
+           CLOSE RELTURM-PRT.
+
+       2100-RETORNAR-SORT SECTION.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-FIM-DO-SORT TO TRUE
+           END-RETURN.
+
+       2200-PROCESSAR-LINHA SECTION.
+           IF WS-PRIMEIRA-TURMA = "S" OR
+              WS-SORT-TURMA NOT = WS-TURMA-ANTERIOR
+               IF WS-PRIMEIRA-TURMA NOT = "S"
+                   PERFORM 2500-FECHAR-TURMA-SE-ABERTA
+               END-IF
+               PERFORM 2300-NOVO-CABECALHO
+           END-IF
+           MOVE WS-SORT-MATRICULA        TO WS-DET-MATRICULA
+           MOVE WS-SORT-NOME             TO WS-DET-NOME
+           WRITE WS-LINHA-RELTURM FROM WS-DET-RELTURM
+           ADD 1                         TO WS-QTDE-TURMA
+           PERFORM 2100-RETORNAR-SORT.
+
+       2300-NOVO-CABECALHO SECTION.
+           MOVE "N"                      TO WS-PRIMEIRA-TURMA
+           MOVE WS-SORT-TURMA             TO WS-TURMA-ANTERIOR
+           MOVE ZERO                      TO WS-QTDE-TURMA
+           MOVE WS-SORT-TURMA             TO WS-CAB1-TURMA
+           WRITE WS-LINHA-RELTURM FROM WS-CAB1-RELTURM
+                   AFTER ADVANCING PAGE
+           WRITE WS-LINHA-RELTURM FROM WS-CAB2-RELTURM.
+
+       2500-FECHAR-TURMA-SE-ABERTA SECTION.
+           IF WS-PRIMEIRA-TURMA NOT = "S"
+               MOVE WS-QTDE-TURMA         TO WS-ROD1-QTDE
+               WRITE WS-LINHA-RELTURM FROM WS-ROD1-RELTURM
+               MOVE SPACES                TO WS-LINHA-RELTURM
+               WRITE WS-LINHA-RELTURM
+               ADD WS-QTDE-TURMA          TO WS-QTDE-GERAL
+           END-IF.
+       END PROGRAM RELTURMA.
