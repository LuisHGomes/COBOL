@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: SUBROTINA COMUM DE AUDITORIA. GRAVA EM AUDIT.DAT UMA
+      *          LINHA COM DATA, HORA, PROGRAMA, TERMINAL, OPERADOR,
+      *          ACAO E A RESPOSTA BRUTA DIGITADA, PARA TODA CONFIR-
+      *          MACAO S/N DE OPERADOR NOS PROGRAMAS DO SISTEMA.
+      * Called by: COMANDOS, ALUNOMNT, MATERMNT, INSCMNT, BOLSAMNT
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVAUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-DAT         ASSIGN TO "AUDITDAT"
+                                     ORGANIZATION LINE SEQUENTIAL
+                                     FILE STATUS IS WS-FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-DAT
+           RECORD CONTAINS 69 CHARACTERS.
+           COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-AUDIT              PIC X(002) VALUE "00".
+
+       LINKAGE SECTION.
+       01  WS-PARM-PROGRAMA         PIC X(008).
+       01  WS-PARM-TERMINAL         PIC X(008).
+       01  WS-PARM-OPERADOR         PIC X(008).
+       01  WS-PARM-ACAO             PIC X(030).
+       01  WS-PARM-RESPOSTA         PIC X(001).
+
+       PROCEDURE DIVISION USING WS-PARM-PROGRAMA WS-PARM-TERMINAL
+               WS-PARM-OPERADOR WS-PARM-ACAO WS-PARM-RESPOSTA.
+
+       0000-INICIO SECTION.
+           PERFORM 1000-ABRIR-AUDITORIA
+           PERFORM 2000-GRAVAR-AUDITORIA
+           PERFORM 3000-FECHAR-AUDITORIA
+           GOBACK.
+
+       1000-ABRIR-AUDITORIA SECTION.
+           OPEN EXTEND AUDIT-DAT
+           IF WS-FS-AUDIT NOT = "00"
+               OPEN OUTPUT AUDIT-DAT
+               CLOSE AUDIT-DAT
+               OPEN EXTEND AUDIT-DAT
+           END-IF.
+
+       2000-GRAVAR-AUDITORIA SECTION.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+           MOVE WS-PARM-PROGRAMA    TO WS-AUD-PROGRAMA
+           MOVE WS-PARM-TERMINAL    TO WS-AUD-TERMINAL
+           MOVE WS-PARM-OPERADOR    TO WS-AUD-OPERADOR
+           MOVE WS-PARM-ACAO        TO WS-AUD-ACAO
+           MOVE WS-PARM-RESPOSTA    TO WS-AUD-RESPOSTA
+           WRITE WS-REG-AUDITORIA.
+
+       3000-FECHAR-AUDITORIA SECTION.
+           CLOSE AUDIT-DAT.
+       END PROGRAM GRAVAUD.
