@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO DO ARQUIVO MESTRE DE ALUNO (ALUNO.DAT),
+      *          INDEXADO POR WS-MATRICULA. INCLUI, ALTERA, EXCLUI
+      *          (INATIVA) E CONSULTA UM ALUNO. VALIDA A MATRICULA
+      *          DIGITADA PELO DIGITO VERIFICADOR MODULO 11 (MOD11)
+      *          ANTES DE GRAVAR UMA INCLUSAO.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNOMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-DAT          ASSIGN TO "ALUNODAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-MATRICULA
+                                      FILE STATUS IS WS-FS-ALUNO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-DAT.
+           COPY ALUNOREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ALUNO              PIC X(002) VALUE "00".
+       77  WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-INCLUIR         VALUE 1.
+           88  WS-OPCAO-ALTERAR         VALUE 2.
+           88  WS-OPCAO-EXCLUIR         VALUE 3.
+           88  WS-OPCAO-CONSULTAR       VALUE 4.
+           88  WS-OPCAO-SAIR            VALUE 5.
+       77  WS-MATRICULA-VALIDA      PIC X(001) VALUE "N".
+           88  WS-MATRICULA-OK          VALUE "S".
+       77  WS-RESPOSTA              PIC X(001) VALUE SPACE.
+       77  WS-NOVO-NOME             PIC X(060) VALUE SPACES.
+       77  WS-NOVA-TURMA            PIC X(002) VALUE SPACES.
+
+      ******************************************************************
+      * PARAMETROS DA CHAMADA A GRAVAUD - OS LITERAIS SAO MOVIDOS PARA
+      * CAMPOS DO TAMANHO EXATO DO LINKAGE DE GRAVAUD (E NAO PASSADOS
+      * DIRETO) PORQUE O COMPILADOR RESERVA A AREA BY REFERENCE DE UM
+      * LITERAL COM O TAMANHO DO PROPRIO LITERAL, NAO DO PARAMETRO.
+      ******************************************************************
+       01  WS-AUD-CALL.
+           03  WS-AUD-CALL-PROGRAMA PIC X(008).
+           03  WS-AUD-CALL-TERMINAL PIC X(008).
+           03  WS-AUD-CALL-OPERADOR PIC X(008).
+           03  WS-AUD-CALL-ACAO     PIC X(030).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
+
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " MANUTENCAO DE ALUNO - ALUNO.DAT".
+           DISPLAY "   1 - INCLUIR ALUNO".
+           DISPLAY "   2 - ALTERAR ALUNO (NOME/TURMA)".
+           DISPLAY "   3 - EXCLUIR (INATIVAR) ALUNO".
+           DISPLAY "   4 - CONSULTAR ALUNO".
+           DISPLAY "   5 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                   PERFORM 2000-INCLUIR-ALUNO
+               WHEN WS-OPCAO-ALTERAR
+                   PERFORM 3000-ALTERAR-ALUNO
+               WHEN WS-OPCAO-EXCLUIR
+                   PERFORM 4000-EXCLUIR-ALUNO
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 5000-CONSULTAR-ALUNO
+               WHEN WS-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+      ******************************************************************
+      * INCLUSAO - VALIDA O DIGITO VERIFICADOR ANTES DE GRAVAR E
+      * REJEITA MATRICULA JA EXISTENTE (DUPLICADA) PELO STATUS DO
+      * WRITE.
+      ******************************************************************
+       2000-INCLUIR-ALUNO SECTION.
+           MOVE SPACES              TO WS-REG-ALUNO
+           DISPLAY "MATRICULA (11 DIGITOS) : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           CALL "MOD11" USING WS-MATRICULA WS-MATRICULA-VALIDA
+           IF NOT WS-MATRICULA-OK
+               DISPLAY "MATRICULA REJEITADA - DIGITO VERIFICADOR "
+                       "INVALIDO. CONFIRA O NUMERO DIGITADO."
+               GO TO 2000-FIM
+           END-IF
+
+           DISPLAY "NOME : " WITH NO ADVANCING
+           ACCEPT WS-NOME
+           DISPLAY "TURMA : " WITH NO ADVANCING
+           ACCEPT WS-TURMA
+           SET WS-ALUNO-ATIVO        TO TRUE
+
+           OPEN I-O ALUNO-DAT
+           IF WS-FS-ALUNO = "35"
+               OPEN OUTPUT ALUNO-DAT
+               CLOSE ALUNO-DAT
+               OPEN I-O ALUNO-DAT
+           END-IF
+
+           WRITE WS-REG-ALUNO
+           IF WS-FS-ALUNO = "22"
+               DISPLAY "MATRICULA REJEITADA - JA EXISTE UM ALUNO "
+                       "CADASTRADO COM ESSA MATRICULA."
+           ELSE
+               IF WS-FS-ALUNO NOT = "00"
+                   DISPLAY "ERRO AO INCLUIR ALUNO - STATUS "
+                           WS-FS-ALUNO
+               ELSE
+                   DISPLAY "ALUNO INCLUIDO COM SUCESSO."
+               END-IF
+           END-IF
+           CLOSE ALUNO-DAT.
+       2000-FIM.
+           CONTINUE.
+
+       3000-ALTERAR-ALUNO SECTION.
+           DISPLAY "MATRICULA A ALTERAR : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN I-O ALUNO-DAT
+           READ ALUNO-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO."
+           END-READ
+           IF WS-FS-ALUNO = "00"
+               DISPLAY "NOME ATUAL  : " WS-NOME
+               DISPLAY "NOVO NOME (BRANCO MANTEM) : "
+                       WITH NO ADVANCING
+               ACCEPT WS-NOVO-NOME
+               IF WS-NOVO-NOME NOT = SPACES
+                   MOVE WS-NOVO-NOME TO WS-NOME
+               END-IF
+               DISPLAY "TURMA ATUAL : " WS-TURMA
+               DISPLAY "NOVA TURMA (BRANCO MANTEM) : "
+                       WITH NO ADVANCING
+               ACCEPT WS-NOVA-TURMA
+               IF WS-NOVA-TURMA NOT = SPACES
+                   MOVE WS-NOVA-TURMA TO WS-TURMA
+               END-IF
+               REWRITE WS-REG-ALUNO
+               IF WS-FS-ALUNO = "00"
+                   DISPLAY "ALUNO ALTERADO COM SUCESSO."
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR ALUNO - STATUS "
+                           WS-FS-ALUNO
+               END-IF
+           END-IF
+           CLOSE ALUNO-DAT.
+
+      ******************************************************************
+      * EXCLUSAO LOGICA - O ALUNO PERMANECE NO ARQUIVO PARA HISTORICO
+      * (FATURAMENTO/BOLETIM JA EMITIDOS), APENAS MARCADO INATIVO.
+      ******************************************************************
+       4000-EXCLUIR-ALUNO SECTION.
+           DISPLAY "MATRICULA A EXCLUIR (INATIVAR) : "
+                   WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN I-O ALUNO-DAT
+           READ ALUNO-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO."
+           END-READ
+           IF WS-FS-ALUNO = "00"
+               DISPLAY "CONFIRMA EXCLUSAO DE " WS-NOME " : S/N ? "
+                       WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+               MOVE "ALUNOMNT"          TO WS-AUD-CALL-PROGRAMA
+               MOVE "TERM0001"          TO WS-AUD-CALL-TERMINAL
+               MOVE "OPER0001"          TO WS-AUD-CALL-OPERADOR
+               MOVE "EXCLUIR ALUNO"     TO WS-AUD-CALL-ACAO
+               CALL "GRAVAUD" USING WS-AUD-CALL-PROGRAMA
+                       WS-AUD-CALL-TERMINAL WS-AUD-CALL-OPERADOR
+                       WS-AUD-CALL-ACAO WS-RESPOSTA
+               IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                   SET WS-ALUNO-INATIVO TO TRUE
+                   REWRITE WS-REG-ALUNO
+                   IF WS-FS-ALUNO = "00"
+                       DISPLAY "ALUNO INATIVADO COM SUCESSO."
+                   ELSE
+                       DISPLAY "ERRO AO EXCLUIR ALUNO - STATUS "
+                               WS-FS-ALUNO
+                   END-IF
+               ELSE
+                   DISPLAY "EXCLUSAO CANCELADA."
+               END-IF
+           END-IF
+           CLOSE ALUNO-DAT.
+
+       5000-CONSULTAR-ALUNO SECTION.
+           DISPLAY "MATRICULA A CONSULTAR : " WITH NO ADVANCING
+           ACCEPT WS-MATRICULA
+           OPEN INPUT ALUNO-DAT
+           READ ALUNO-DAT KEY IS WS-MATRICULA
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO."
+           END-READ
+           IF WS-FS-ALUNO = "00"
+               DISPLAY "MATRICULA : " WS-MATRICULA
+               DISPLAY "NOME      : " WS-NOME
+               DISPLAY "TURMA     : " WS-TURMA
+               DISPLAY "SITUACAO  : " WS-SITUACAO
+           END-IF
+           CLOSE ALUNO-DAT.
+       END PROGRAM ALUNOMNT.
