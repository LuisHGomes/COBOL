@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: SUBROTINA DE VALIDACAO DE WS-MATRICULA POR DIGITO
+      *          VERIFICADOR MODULO 11. O ULTIMO DIGITO DA MATRICULA
+      *          E O VERIFICADOR; OS 10 PRIMEIROS SAO A BASE DE
+      *          CALCULO, COM PESOS DE 2 A 9 REPETINDO DA DIREITA
+      *          PARA A ESQUERDA.
+      * Called by: ALUNOMNT (MANUTENCAO DE ALUNO)
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD11.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-IDX                  PIC 9(002) COMP VALUE ZERO.
+       77  WS-PESO                 PIC 9(002) COMP VALUE 2.
+       77  WS-SOMA                 PIC 9(005) COMP VALUE ZERO.
+       77  WS-RESTO                PIC 9(002) COMP VALUE ZERO.
+       77  WS-QUOCIENTE            PIC 9(005) COMP VALUE ZERO.
+       77  WS-DV-CALCULADO         PIC 9(001) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  WS-MATRICULA            PIC 9(011).
+       01  WS-MATRICULA-DIGITOS REDEFINES WS-MATRICULA.
+           03  WS-DIGITO           PIC 9(001) OCCURS 11 TIMES.
+       01  WS-MATRICULA-VALIDA     PIC X(001).
+           88  WS-MATRICULA-OK         VALUE "S".
+           88  WS-MATRICULA-ERRADA     VALUE "N".
+
+       PROCEDURE DIVISION USING WS-MATRICULA WS-MATRICULA-VALIDA.
+
+       0000-INICIO SECTION.
+           MOVE ZERO               TO WS-SOMA
+           MOVE 2                  TO WS-PESO
+
+           PERFORM VARYING WS-IDX FROM 10 BY -1
+                   UNTIL WS-IDX < 1
+               COMPUTE WS-SOMA = WS-SOMA +
+                       (WS-DIGITO (WS-IDX) * WS-PESO)
+               ADD 1 TO WS-PESO
+               IF WS-PESO > 9
+                   MOVE 2 TO WS-PESO
+               END-IF
+           END-PERFORM
+
+           DIVIDE WS-SOMA BY 11 GIVING WS-QUOCIENTE
+                   REMAINDER WS-RESTO
+
+           IF WS-RESTO < 2
+               MOVE ZERO            TO WS-DV-CALCULADO
+           ELSE
+               COMPUTE WS-DV-CALCULADO = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DV-CALCULADO = WS-DIGITO (11)
+               SET WS-MATRICULA-OK     TO TRUE
+           ELSE
+               SET WS-MATRICULA-ERRADA TO TRUE
+           END-IF
+
+           GOBACK.
+       END PROGRAM MOD11.
