@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO DO CATALOGO DE MATERIAS (MATERIA.DAT),
+      *          INDEXADO POR WS-COD-MATERIA. INCLUI, RENOMEIA E
+      *          RETIRA (INATIVA) UMA MATERIA DO CATALOGO OFICIAL.
+      * Tectonics: cobc -c
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATERMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIA-DAT        ASSIGN TO "MATERDAT"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE IS DYNAMIC
+                                      RECORD KEY IS WS-COD-MATERIA
+                                      FILE STATUS IS WS-FS-MATERIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIA-DAT.
+           COPY MATREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-MATERIA            PIC X(002) VALUE "00".
+       77  WS-OPCAO                 PIC 9(001) VALUE ZERO.
+           88  WS-OPCAO-INCLUIR         VALUE 1.
+           88  WS-OPCAO-RENOMEAR        VALUE 2.
+           88  WS-OPCAO-RETIRAR         VALUE 3.
+           88  WS-OPCAO-CONSULTAR       VALUE 4.
+           88  WS-OPCAO-SAIR            VALUE 5.
+       77  WS-RESPOSTA              PIC X(001) VALUE SPACE.
+       77  WS-NOVO-NOME-MATERIA     PIC X(060) VALUE SPACES.
+
+      ******************************************************************
+      * PARAMETROS DA CHAMADA A GRAVAUD - OS LITERAIS SAO MOVIDOS PARA
+      * CAMPOS DO TAMANHO EXATO DO LINKAGE DE GRAVAUD (E NAO PASSADOS
+      * DIRETO) PORQUE O COMPILADOR RESERVA A AREA BY REFERENCE DE UM
+      * LITERAL COM O TAMANHO DO PROPRIO LITERAL, NAO DO PARAMETRO.
+      ******************************************************************
+       01  WS-AUD-CALL.
+           03  WS-AUD-CALL-PROGRAMA PIC X(008).
+           03  WS-AUD-CALL-TERMINAL PIC X(008).
+           03  WS-AUD-CALL-OPERADOR PIC X(008).
+           03  WS-AUD-CALL-ACAO     PIC X(030).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-MENU
+                   UNTIL WS-OPCAO-SAIR
+           STOP RUN.
+
+       1000-MENU SECTION.
+           DISPLAY "=============================================".
+           DISPLAY " CATALOGO DE MATERIAS - MATERIA.DAT".
+           DISPLAY "   1 - INCLUIR MATERIA".
+           DISPLAY "   2 - RENOMEAR MATERIA".
+           DISPLAY "   3 - RETIRAR (INATIVAR) MATERIA".
+           DISPLAY "   4 - CONSULTAR MATERIA".
+           DISPLAY "   5 - SAIR".
+           DISPLAY "=============================================".
+           DISPLAY "OPCAO : " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                   PERFORM 2000-INCLUIR-MATERIA
+               WHEN WS-OPCAO-RENOMEAR
+                   PERFORM 3000-RENOMEAR-MATERIA
+               WHEN WS-OPCAO-RETIRAR
+                   PERFORM 4000-RETIRAR-MATERIA
+               WHEN WS-OPCAO-CONSULTAR
+                   PERFORM 5000-CONSULTAR-MATERIA
+               WHEN WS-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       2000-INCLUIR-MATERIA SECTION.
+           MOVE SPACES               TO WS-REG-MATERIA
+           DISPLAY "CODIGO DA MATERIA : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA
+           DISPLAY "NOME DA MATERIA : " WITH NO ADVANCING
+           ACCEPT WS-NOME-MATERIA
+           SET WS-MATERIA-ATIVA       TO TRUE
+
+           OPEN I-O MATERIA-DAT
+           IF WS-FS-MATERIA = "35"
+               OPEN OUTPUT MATERIA-DAT
+               CLOSE MATERIA-DAT
+               OPEN I-O MATERIA-DAT
+           END-IF
+
+           WRITE WS-REG-MATERIA
+           IF WS-FS-MATERIA = "22"
+               DISPLAY "CODIGO REJEITADO - JA EXISTE MATERIA "
+                       "CADASTRADA COM ESSE CODIGO."
+           ELSE
+               IF WS-FS-MATERIA NOT = "00"
+                   DISPLAY "ERRO AO INCLUIR MATERIA - STATUS "
+                           WS-FS-MATERIA
+               ELSE
+                   DISPLAY "MATERIA INCLUIDA COM SUCESSO."
+               END-IF
+           END-IF
+           CLOSE MATERIA-DAT.
+
+       3000-RENOMEAR-MATERIA SECTION.
+           DISPLAY "CODIGO DA MATERIA A RENOMEAR : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA
+           OPEN I-O MATERIA-DAT
+           READ MATERIA-DAT KEY IS WS-COD-MATERIA
+               INVALID KEY
+                   DISPLAY "MATERIA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-MATERIA = "00"
+               DISPLAY "NOME ATUAL : " WS-NOME-MATERIA
+               DISPLAY "NOVO NOME  : " WITH NO ADVANCING
+               ACCEPT WS-NOVO-NOME-MATERIA
+               MOVE WS-NOVO-NOME-MATERIA TO WS-NOME-MATERIA
+               REWRITE WS-REG-MATERIA
+               IF WS-FS-MATERIA = "00"
+                   DISPLAY "MATERIA RENOMEADA COM SUCESSO."
+               ELSE
+                   DISPLAY "ERRO AO RENOMEAR MATERIA - STATUS "
+                           WS-FS-MATERIA
+               END-IF
+           END-IF
+           CLOSE MATERIA-DAT.
+
+       4000-RETIRAR-MATERIA SECTION.
+           DISPLAY "CODIGO DA MATERIA A RETIRAR : " WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA
+           OPEN I-O MATERIA-DAT
+           READ MATERIA-DAT KEY IS WS-COD-MATERIA
+               INVALID KEY
+                   DISPLAY "MATERIA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-MATERIA = "00"
+               DISPLAY "CONFIRMA RETIRADA DE " WS-NOME-MATERIA
+                       " : S/N ? " WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+               MOVE "MATERMNT"          TO WS-AUD-CALL-PROGRAMA
+               MOVE "TERM0001"          TO WS-AUD-CALL-TERMINAL
+               MOVE "OPER0001"          TO WS-AUD-CALL-OPERADOR
+               MOVE "RETIRAR MATERIA"   TO WS-AUD-CALL-ACAO
+               CALL "GRAVAUD" USING WS-AUD-CALL-PROGRAMA
+                       WS-AUD-CALL-TERMINAL WS-AUD-CALL-OPERADOR
+                       WS-AUD-CALL-ACAO WS-RESPOSTA
+               IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                   SET WS-MATERIA-INATIVA TO TRUE
+                   REWRITE WS-REG-MATERIA
+                   IF WS-FS-MATERIA = "00"
+                       DISPLAY "MATERIA RETIRADA DO CATALOGO."
+                   ELSE
+                       DISPLAY "ERRO AO RETIRAR MATERIA - STATUS "
+                               WS-FS-MATERIA
+                   END-IF
+               ELSE
+                   DISPLAY "RETIRADA CANCELADA."
+               END-IF
+           END-IF
+           CLOSE MATERIA-DAT.
+
+       5000-CONSULTAR-MATERIA SECTION.
+           DISPLAY "CODIGO DA MATERIA A CONSULTAR : "
+                   WITH NO ADVANCING
+           ACCEPT WS-COD-MATERIA
+           OPEN INPUT MATERIA-DAT
+           READ MATERIA-DAT KEY IS WS-COD-MATERIA
+               INVALID KEY
+                   DISPLAY "MATERIA NAO ENCONTRADA."
+           END-READ
+           IF WS-FS-MATERIA = "00"
+               DISPLAY "CODIGO    : " WS-COD-MATERIA
+               DISPLAY "NOME      : " WS-NOME-MATERIA
+               DISPLAY "SITUACAO  : " WS-SITUACAO
+           END-IF
+           CLOSE MATERIA-DAT.
+       END PROGRAM MATERMNT.
