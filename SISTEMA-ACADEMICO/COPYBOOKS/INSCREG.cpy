@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE INSCRICAO (MATRICULA EM
+      *          MATERIA), LIGANDO WS-MATRICULA (ALUNOREG) A
+      *          WS-COD-MATERIA (MATREG) POR WS-TERMO (ANO+PERIODO).
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-INSCRICAO.
+           03  WS-CHAVE-INSCRICAO.
+               05  WS-MATRICULA            PIC 9(011).
+               05  WS-COD-MATERIA          PIC 9(015).
+               05  WS-TERMO                PIC 9(006).
+           03  WS-SITUACAO             PIC X(001).
+               88  WS-INSCRICAO-ATIVA      VALUE "A".
+               88  WS-INSCRICAO-CANCEL     VALUE "C".
