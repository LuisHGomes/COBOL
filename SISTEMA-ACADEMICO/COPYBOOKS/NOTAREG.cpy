@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE NOTA (AVALIACAO) DE UM ALUNO
+      *          EM UMA MATERIA/TERMO, USADO NO CALCULO DO CR/GPA.
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-NOTA.
+           03  WS-CHAVE-NOTA.
+               05  WS-MATRICULA            PIC 9(011).
+               05  WS-COD-MATERIA          PIC 9(015).
+               05  WS-TERMO                PIC 9(006).
+           03  WS-NOTA                 PIC 9(003)V99.
+           03  WS-PESO-CREDITO         PIC 9(002)V9.
