@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DA TRILHA DE AUDITORIA (AUDIT.DAT) GRAVADA
+      *          A CADA CONFIRMACAO S/N DE OPERADOR (COMANDOS E OS
+      *          PROGRAMAS DE MANUTENCAO/FATURAMENTO).
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-AUDITORIA.
+           03  WS-AUD-DATA             PIC 9(008).
+           03  WS-AUD-HORA             PIC 9(006).
+           03  WS-AUD-PROGRAMA         PIC X(008).
+           03  WS-AUD-TERMINAL         PIC X(008).
+           03  WS-AUD-OPERADOR         PIC X(008).
+           03  WS-AUD-ACAO             PIC X(030).
+           03  WS-AUD-RESPOSTA         PIC X(001).
