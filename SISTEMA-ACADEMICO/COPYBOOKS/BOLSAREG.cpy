@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE BOLSA/DESCONTO (BOLSA.DAT),
+      *          INDEXADO POR WS-MATRICULA. O PERCENTUAL CADASTRADO E
+      *          APLICADO SOBRE A TARIFA FIXA NO FATURAMENTO
+      *          (FATURAR.CBL) QUANDO A BOLSA ESTIVER ATIVA.
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-BOLSA.
+           03  WS-MATRICULA            PIC 9(011).
+           03  WS-DESCONTO-PERC        PIC 9(003)V99.
+           03  WS-SITUACAO             PIC X(001).
+               88  WS-BOLSA-ATIVA          VALUE "A".
+               88  WS-BOLSA-INATIVA         VALUE "I".
