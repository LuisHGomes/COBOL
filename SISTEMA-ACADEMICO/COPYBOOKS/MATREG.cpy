@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DO CATALOGO DE MATERIAS
+      *          (MATERIA.DAT). MESMOS CAMPOS/PICTURES DE WS-MATERIA
+      *          EM VARIAVEIS.CBL.
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-MATERIA.
+           03  WS-COD-MATERIA          PIC 9(015).
+           03  WS-NOME-MATERIA         PIC X(060).
+           03  WS-SITUACAO             PIC X(001).
+               88  WS-MATERIA-ATIVA        VALUE "A".
+               88  WS-MATERIA-INATIVA      VALUE "I".
