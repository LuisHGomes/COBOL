@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO DETALHE DE FATURAMENTO (UMA INSCRICAO
+      *          FATURADA), COM O DESCONTO DE BOLSA/FINANCEIRO
+      *          APLICADO SOBRE WS-PRECO-FIXO.
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-FATURA.
+           03  WS-CHAVE-FATURA.
+               05  WS-MATRICULA            PIC 9(011).
+               05  WS-COD-MATERIA          PIC 9(015).
+               05  WS-TERMO                PIC 9(006).
+           03  WS-PRECO-FIXO           PIC 9(011)V99.
+           03  WS-DESCONTO-PERC        PIC 9(003)V99.
+           03  WS-VALOR-DESCONTO       PIC 9(011)V99.
+           03  WS-VALOR-LIQUIDO        PIC 9(011)V99.
