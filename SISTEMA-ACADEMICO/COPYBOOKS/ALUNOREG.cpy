@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: LUIS HENRIQUE GOMES
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO MESTRE DE ALUNO (ALUNO.DAT).
+      *          MESMOS CAMPOS/PICTURES DE WS-ALUNO EM VARIAVEIS.CBL.
+      * Tectonics: cobc -c
+      ******************************************************************
+       01  WS-REG-ALUNO.
+           03  WS-MATRICULA            PIC 9(011).
+           03  WS-NOME                 PIC X(060).
+           03  WS-TURMA                PIC X(002).
+           03  WS-SITUACAO             PIC X(001).
+               88  WS-ALUNO-ATIVO          VALUE "A".
+               88  WS-ALUNO-INATIVO        VALUE "I".
