@@ -0,0 +1,59 @@
+//NIGHTLY  JOB (ACCT),'CICLO NOTURNO ACADEMICO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* CICLO NOTURNO DO SISTEMA ACADEMICO.
+//* AUTHOR: LUIS HENRIQUE GOMES          DATE WRITTEN: 08/08/2026
+//*
+//* PASSOS:
+//*   STEP10 - RELTURMA : ORDENA ALUNO.DAT POR TURMA+MATRICULA E
+//*            EMITE A CHAMADA POR TURMA (RELTUPRT).
+//*   STEP20 - FATURAR   : FATURAMENTO DO CICLO (EXECUCAO NORMAL),
+//*            GERA FATURA.DAT, FATURA.PRT E CTLFAT.PRT.
+//*   STEP30 - EXTFINAN  : EXTRATO DE LARGURA FIXA PARA O AUXILIO
+//*            FINANCEIRO, A PARTIR DO FATURA.DAT GERADO NO STEP20.
+//*   STEP40 - RECONC    : CONCILIACAO ALUNO.DAT X INSCRICAO.DAT,
+//*            GRAVA AS EXCECOES EM RECONC.PRT.
+//*
+//* CADA PASSO SO EXECUTA SE O PASSO ANTERIOR TERMINOU COM RC < 4
+//* (COND TESTA O RC DO PASSO INDICADO; SE A CONDICAO FOR VERDADEIRA
+//* O PASSO E PULADO). RELTURMA, FATURAR E RECONC RETORNAM RC=8 NOS
+//* SEUS DESVIOS DE ERRO DE ABERTURA/GRAVACAO, PARA QUE UMA FALHA
+//* REALMENTE PARE A CADEIA EM VEZ DE DEIXAR O RC DEFAULT (0) PASSAR.
+//* O CKPTFDAT DO FATURAMENTO PERMITE RETOMAR O STEP20 ISOLADAMENTE
+//* SE ELE FALHAR A MEIO DO CICLO - POR ISSO FATURDAT E CKPTFDAT SAO
+//* DISP=MOD (REAPROVEITAM O QUE JA EXISTE DE UMA NOITE ANTERIOR EM
+//* VEZ DE EXIGIR ALOCACAO NOVA A CADA EXECUCAO).
+//*********************************************************************
+//STEP10   EXEC PGM=RELTURMA,REGION=0M
+//ALUNODAT DD   DSN=ACAD.ALUNO.DAT,DISP=SHR
+//RELTUPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP20   EXEC PGM=FATURAR,REGION=0M,COND=(4,LT,STEP10)
+//INSCRDAT DD   DSN=ACAD.INSCRICAO.DAT,DISP=SHR
+//ALUNODAT DD   DSN=ACAD.ALUNO.DAT,DISP=SHR
+//BOLSADAT DD   DSN=ACAD.BOLSA.DAT,DISP=SHR
+//FATURDAT DD   DSN=ACAD.FATURA.DAT,
+//             DISP=(MOD,CATLG,DELETE)
+//FATURPRT DD   SYSOUT=*
+//CTLFATPT DD   SYSOUT=*
+//CKPTFDAT DD   DSN=ACAD.FATURA.CKPT,
+//             DISP=(MOD,CATLG,DELETE)
+//SYSIN    DD   *
+N
+0000000050000
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP30   EXEC PGM=EXTFINAN,REGION=0M,COND=(4,LT,STEP20)
+//FATURDAT DD   DSN=ACAD.FATURA.DAT,DISP=SHR
+//ALUNODAT DD   DSN=ACAD.ALUNO.DAT,DISP=SHR
+//EXTFIDAT DD   DSN=ACAD.EXTRATO.FINAN,
+//             DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP40   EXEC PGM=RECONC,REGION=0M,COND=(4,LT,STEP30)
+//ALUNODAT DD   DSN=ACAD.ALUNO.DAT,DISP=SHR
+//INSCRDAT DD   DSN=ACAD.INSCRICAO.DAT,DISP=SHR
+//RECONCPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
